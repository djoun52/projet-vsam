@@ -21,6 +21,12 @@
              FILE STATUS  WS-STAT.
            SELECT ANO     ASSIGN ANO
              FILE STATUS  WS-ANO.
+           SELECT HIST    ASSIGN HIST
+             FILE STATUS  WS-HIST.
+           SELECT CKPT    ASSIGN CKPT
+             FILE STATUS  WS-CKPT.
+           SELECT REFTAB  ASSIGN REFTAB
+             FILE STATUS  WS-REFTAB.
        DATA DIVISION.
        FILE SECTION.
        FD  ASSUR.
@@ -34,7 +40,16 @@
            05 ASR-PRMBS      PIC 9(4)V99.
            05 ASR-PRMT       PIC X.
            05 ASR-TAUX       PIC X(2).
-           05                PIC X(9).
+           05 ASR-ACTIF      PIC X.
+             88 ASR-ACTIVE     VALUE 'O'.
+             88 ASR-SUSPENDU   VALUE 'N'.
+           05 ASR-DT-EFFET   PIC 9(8).
+           05 ASR-DT-EXPIR   PIC 9(8).
+       01  EASSUR-TRL REDEFINES EASSUR.
+           05 TRL-ASR-INDIC  PIC X(6).
+             88 ASR-IS-TRAILER VALUE HIGH-VALUES.
+           05 TRL-ASR-NB-ENR PIC 9(6).
+           05 FILLER         PIC X(76).
        FD  MVT.
        01  EMVT.
            05 MVT-MATRICUL   PIC X(6).
@@ -48,9 +63,16 @@
            05 MVT-TAUX       PIC X(2).
            05                PIC X.
            05 CDE-MVT        PIC X.
-           05 FILLER         PIC X(7).
+           05 MVT-DT-EFFET   PIC 9(8).
+           05 MVT-DT-EXPIR   PIC 9(8).
+           05 FILLER         PIC X(3).
+       01  EMVT-TRL REDEFINES EMVT.
+           05 TRL-MVT-INDIC  PIC X(6).
+             88 MVT-IS-TRAILER VALUE HIGH-VALUES.
+           05 TRL-MVT-NB-ENR PIC 9(6).
+           05 FILLER         PIC X(80).
        FD  RESP.
-       01  ERESP.  
+       01  ERESP.
            05 RES-MATRICUL   PIC X(6).
            05 RES-NM-PRNM    PIC X(20).
            05 RES-ADSS       PIC X(18).
@@ -60,17 +82,47 @@
            05 RES-PRMBS      PIC 9(4)V99.
            05 RES-PRMT       PIC X.
            05 RES-TAUX       PIC X(2).
-           05                PIC X(9).
+           05 RES-ACTIF      PIC X.
+             88 RES-ACTIVE     VALUE 'O'.
+             88 RES-SUSPENDU   VALUE 'N'.
+           05 RES-DT-EFFET   PIC 9(8).
+           05 RES-DT-EXPIR   PIC 9(8).
        FD  STAT RECORDING F.
        01  ESTAT             PIC X(80).  
        FD  ANO  RECORDING F.
        01  EANO               PIC X(80).
+       FD  HIST RECORDING F.
+       01  EHIST.
+           05 HIST-MATRICUL   PIC X(6).
+           05 HIST-CDE-MVT    PIC X.
+           05 HIST-PRMBS-AV   PIC 9(4)V99.
+           05 HIST-PRMBS-AP   PIC 9(4)V99.
+           05 HIST-TAUX-AV    PIC X(2).
+           05 HIST-TAUX-AP    PIC X(2).
+           05 HIST-RESULT     PIC X(3).
+           05 HIST-DATE       PIC X(10).
+           05 HIST-HEURE      PIC X(8).
+           05                 PIC X(36).
+       FD  CKPT RECORDING F.
+       01  ECKPT.
+           05 CKPT-NB-MVT     PIC 9(6).
+           05                 PIC X(74).
+       FD  REFTAB RECORDING F.
+       01  EREFTAB.
+           05 REF-TYPE        PIC X.
+             88 REF-DEPT        VALUE 'D'.
+             88 REF-TAUX        VALUE 'T'.
+           05 REF-VALUE       PIC X(5).
+           05                 PIC X(74).
        WORKING-STORAGE SECTION.
        77  WS-ASR         PIC XX.
        77  WS-MVT         PIC XX.
        77  WS-ANO         PIC XX.
        77  WS-RESP        PIC XX.
        77  WS-STAT        PIC XX.
+       77  WS-HIST        PIC XX.
+       77  WS-CKPT        PIC XX.
+       77  WS-REFTAB      PIC XX.
        77  DISP-PRM       PIC 9(4)V,99.
        77  ERR            PIC 9.
        77  LGN-DEB1       PIC X(80) VALUE ALL SPACE.
@@ -97,24 +149,71 @@
              10 TB-PRMBS      PIC 9(4)V99.
              10 TB-PRMT       PIC X.
              10 TB-TAUX       PIC X(2).
-             10               PIC X(9).
+             10 TB-ACTIF      PIC X.
+               88 TB-ACTIVE     VALUE 'O'.
+               88 TB-SUSPENDU   VALUE 'N'.
+             10 TB-DT-EFFET   PIC 9(8).
+             10 TB-DT-EXPIR   PIC 9(8).
+             10               PIC X(8).
        77  CHECK              PIC 9.
        77  CPT-1              PIC 99.
-       77  CPT-MT             PIC 99.
-       77  CPT-GA             PIC 99.
-       77  CPT-MW             PIC 99.
-       77  CPT-MA             PIC 99.
-       77  CPT-ST             PIC 99.
-       77  CPT-SW             PIC 99.
-       77  CPT-SA             PIC 99.
-       77  CPT-CT             PIC 99.
-       77  CPT-CW             PIC 99.
-       77  CPT-CA             PIC 99.
+       77  CPT-MT             PIC 9(6).
+       77  CPT-GA             PIC 9(6).
+       77  CPT-MW             PIC 9(6).
+       77  CPT-MA             PIC 9(6).
+       77  CPT-ST             PIC 9(6).
+       77  CPT-SW             PIC 9(6).
+       77  CPT-SA             PIC 9(6).
+       77  CPT-CT             PIC 9(6).
+       77  CPT-CW             PIC 9(6).
+       77  CPT-CA             PIC 9(6).
+       77  CPT-TT             PIC 9(6).
+       77  CPT-TW             PIC 9(6).
+       77  CPT-TA             PIC 9(6).
+       77  CPT-VT             PIC 9(6).
+       77  CPT-VW             PIC 9(6).
+       77  CPT-VA             PIC 9(6).
        77  NB-LIGNE-DEB       PIC 99.
        77  NB-LIGNE-FIN       PIC 99.
        77  NB-LIGNE-TAB       PIC 99.
-       01  DIS-RESP           PIC Z99.
-       01  DIS-RESP9          PIC 999.
+       77  NB-LIGNE-MAX       PIC 99 VALUE 99.
+       77  NB-LIGNE-ATT       PIC S9(7).
+       77  IND-RECONC         PIC X VALUE 'N'.
+         88 RECONC-OK           VALUE 'O'.
+         88 RECONC-KO           VALUE 'N'.
+       77  WS-CKPT-NB-MVT     PIC 9(6) VALUE 0.
+       77  WS-MVT-COUNT       PIC 9(6) VALUE 0.
+      * UN POINT DE CONTROLE A CHAQUE MOUVEMENT (INTERVALLE=1) EST
+      * NECESSAIRE POUR QUE WS-CKPT-NB-MVT REFLETE TOUJOURS LE DERNIER
+      * MOUVEMENT REELLEMENT TRAITE : UN INTERVALLE PLUS LARGE LAISSE
+      * UNE FENETRE DE MOUVEMENTS DEJA APPLIQUES/TRACES DANS ANO/HIST
+      * ENTRE LE DERNIER POINT DE REPRISE CONFIRME ET L'ABEND, QUE LE
+      * REDEMARRAGE REJOUERAIT ET RE-TRACERAIT EN DOUBLE
+       77  CKPT-INTERVAL      PIC 9(4) VALUE 1.
+       77  CKPT-CTR           PIC 9(4) VALUE 0.
+       77  IND-RESTART        PIC X VALUE 'N'.
+         88 RESTART-MODE        VALUE 'O'.
+         88 NORMAL-MODE         VALUE 'N'.
+       77  IND-REPLAY         PIC X VALUE 'N'.
+         88 REPLAY-EN-COURS     VALUE 'O'.
+         88 REPLAY-TERMINE      VALUE 'N'.
+       77  WS-TRL-ASR-NB      PIC 9(6) VALUE 0.
+       77  WS-TRL-MVT-NB      PIC 9(6) VALUE 0.
+       01  TABLEAU-REF.
+           05 REF-LIGNE OCCURS 50.
+             10 TB-REF-TYPE     PIC X.
+             10 TB-REF-VALUE    PIC X(5).
+       77  NB-REF             PIC 99 VALUE 0.
+       77  NB-REF-MAX         PIC 99 VALUE 50.
+       77  CPT-REF            PIC 99.
+       77  IND-CP-OK          PIC X VALUE 'N'.
+         88 CP-VALIDE           VALUE 'O'.
+         88 CP-INVALIDE         VALUE 'N'.
+       77  IND-TAUX-OK        PIC X VALUE 'N'.
+         88 TAUX-VALIDE         VALUE 'O'.
+         88 TAUX-INVALIDE       VALUE 'N'.
+       01  DIS-RESP           PIC ZZZZZ9.
+       01  DIS-RESP9          PIC 9(6).
        01  TAB-PRM.
            05 PRM-OK  OCCURS 10 INDEXED BY IND-1 PIC X.
        01  NB-MESS  PIC X(3).    
@@ -125,42 +224,169 @@
            OPEN INPUT ASSUR
            OPEN INPUT MVT
            OPEN OUTPUT RESP
-           OPEN OUTPUT ANO
            OPEN OUTPUT STAT
            PERFORM TEST-STAT-ASSUR
            PERFORM TEST-STAT-MVT
            PERFORM TEST-STAT-STAT
            PERFORM TEST-STAT-RESP
+           PERFORM INIT-CKPT
+           IF RESTART-MODE
+             OPEN EXTEND ANO
+             OPEN EXTEND HIST
+      * LE CKPT EST PROLONGE (EXTEND), PAS RECREE, POUR CONSERVER LE
+      * DERNIER POINT DE REPRISE CONFIRME SI CE REDEMARRAGE LUI-MEME
+      * S'INTERROMPT AVANT LE PROCHAIN CHECKPOINT
+             OPEN EXTEND CKPT
+             SET REPLAY-EN-COURS TO TRUE
+           ELSE
+             OPEN OUTPUT ANO
+             OPEN OUTPUT HIST
+             OPEN OUTPUT CKPT
+           END-IF
            PERFORM TEST-STAT-ANO
-      * AFFICHAGE DE LA DATE ET DE L'HEURE      
+           PERFORM TEST-STAT-HIST
+           PERFORM TEST-STAT-CKPT
+      * AFFICHAGE DE LA DATE ET DE L'HEURE
            PERFORM CREA-DAT-TIME
+           PERFORM LOAD-REFTAB
            MOVE 0 TO CPT-1
            READ ASSUR
            PERFORM CREATAB
            READ MVT
-           PERFORM UNTIL WS-MVT = '10'
-             PERFORM  CHECK-MOV   
+           PERFORM UNTIL WS-MVT = '10' OR MVT-IS-TRAILER
+             ADD 1 TO WS-MVT-COUNT
+             IF REPLAY-EN-COURS AND WS-MVT-COUNT > WS-CKPT-NB-MVT
+               SET REPLAY-TERMINE TO TRUE
+             END-IF
+             PERFORM  CHECK-MOV
+             IF NOT REPLAY-EN-COURS
+               PERFORM MAJ-CKPT
+             END-IF
              READ MVT
            END-PERFORM
+           PERFORM CHECK-TRL-MVT
            PERFORM FEEDRESP
            PERFORM CREA-TABL-STAT
+      * FIN DE TRAITEMENT NORMALE : LE CHECKPOINT EST REMIS A ZERO
+      * POUR QU'UNE PROCHAINE EXECUTION NE SOIT PAS PRISE POUR UN
+      * REDEMARRAGE
+           CLOSE CKPT
+           OPEN OUTPUT CKPT
            CLOSE ANO
            CLOSE STAT
            CLOSE RESP
            CLOSE MVT
            CLOSE ASSUR
+           CLOSE HIST
+           CLOSE CKPT
            PERFORM TEST-STAT-RESP
            PERFORM TEST-STAT-ANO
            PERFORM TEST-STAT-STAT
            PERFORM TEST-STAT-MVT
            PERFORM TEST-STAT-ASSUR
+           PERFORM TEST-STAT-HIST
            GOBACK
            .
+       INIT-CKPT.
+      * PRESENCE D'UN FICHIER CKPT NON VIDE = REDEMARRAGE APRES ABEND ;
+      * UN CKPT QUI S'OUVRE MAIS NE CONTIENT AUCUN ENREGISTREMENT (FIN
+      * DE RUN NORMALE PRECEDENTE, OU ABEND SURVENU AVANT LE PREMIER
+      * POINT DE CONTROLE) N'EST PAS UN REDEMARRAGE
+           OPEN INPUT CKPT
+           IF WS-CKPT = '00'
+             PERFORM READ-CKPT-DERNIER
+             IF WS-CKPT-NB-MVT > 0
+               SET RESTART-MODE TO TRUE
+             ELSE
+               SET NORMAL-MODE TO TRUE
+             END-IF
+             CLOSE CKPT
+           ELSE
+             IF WS-CKPT = '35'
+               SET NORMAL-MODE TO TRUE
+             ELSE
+               DISPLAY 'ERREUR FICHIER CKPT ' WS-CKPT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+           END-IF
+           .
+       READ-CKPT-DERNIER.
+      * LE DERNIER ENREGISTREMENT ECRIT DONNE LE POINT DE REPRISE
+           READ CKPT
+           PERFORM UNTIL WS-CKPT = '10'
+             MOVE CKPT-NB-MVT TO WS-CKPT-NB-MVT
+             READ CKPT
+           END-PERFORM
+           .
+       MAJ-CKPT.
+           ADD 1 TO CKPT-CTR
+           IF CKPT-CTR >= CKPT-INTERVAL
+             MOVE WS-MVT-COUNT TO CKPT-NB-MVT
+             MOVE ALL SPACE TO ECKPT(7:74)
+             WRITE ECKPT
+             MOVE 0 TO CKPT-CTR
+           END-IF
+           .
+       CHECK-TRL-MVT.
+      * VERIFICATION DU TOTAL DE CONTROLE PORTE PAR LA LIGNE FIN DE
+      * FICHIER MVT AVANT ECRITURE DU FICHIER RESP
+           IF NOT MVT-IS-TRAILER
+             DISPLAY 'ERREUR : TRAILER MVT ABSENT OU FICHIER TRONQUE'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE TRL-MVT-NB-ENR TO WS-TRL-MVT-NB
+           IF WS-TRL-MVT-NB NOT = WS-MVT-COUNT
+             DISPLAY 'ERREUR : TOTAL CONTROLE MVT ATTENDU '
+                 WS-TRL-MVT-NB ' LU ' WS-MVT-COUNT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       LOAD-REFTAB.
+      * CHARGEMENT DE LA TABLE DE REFERENCE (DEPARTEMENTS CP, TAUX)
+           OPEN INPUT REFTAB
+           PERFORM TEST-STAT-REFTAB
+           READ REFTAB
+           PERFORM UNTIL WS-REFTAB = '10'
+             ADD 1 TO NB-REF
+             IF NB-REF > NB-REF-MAX
+               DISPLAY 'ERREUR TABLE REFTAB TROP PETITE / LIMITE = '
+                       NB-REF-MAX
+               MOVE 15 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             MOVE REF-TYPE  TO TB-REF-TYPE(NB-REF)
+             MOVE REF-VALUE TO TB-REF-VALUE(NB-REF)
+             READ REFTAB
+           END-PERFORM
+           CLOSE REFTAB
+           .
+       VALID-CP.
+           SET CP-INVALIDE TO TRUE
+           PERFORM VARYING CPT-REF FROM 1 BY 1 UNTIL CPT-REF > NB-REF
+             IF TB-REF-TYPE(CPT-REF) = 'D' AND
+                TB-REF-VALUE(CPT-REF)(1:2) = MVT-CP(1:2)
+               SET CP-VALIDE TO TRUE
+             END-IF
+           END-PERFORM
+           .
+       VALID-TAUX.
+           SET TAUX-INVALIDE TO TRUE
+           PERFORM VARYING CPT-REF FROM 1 BY 1 UNTIL CPT-REF > NB-REF
+             IF TB-REF-TYPE(CPT-REF) = 'T' AND
+                TB-REF-VALUE(CPT-REF)(1:2) = MVT-TAUX
+               SET TAUX-VALIDE TO TRUE
+             END-IF
+           END-PERFORM
+           .
        CREATAB.
-           PERFORM UNTIL WS-ASR = '10'
+           PERFORM UNTIL WS-ASR = '10' OR ASR-IS-TRAILER
              ADD 1 TO CPT-1
-             IF  CPT-1 > 30
-               DISPLAY 'ERREUR TABLEAU-ASSUR TROP PETIT / LIMITE = 30 '
+             IF  CPT-1 > NB-LIGNE-MAX
+               DISPLAY 'ERREUR TABLEAU-ASSUR TROP PETIT / LIMITE = '
+                       NB-LIGNE-MAX
                MOVE 15 TO RETURN-CODE
                STOP RUN
              END-IF
@@ -173,9 +399,32 @@
              MOVE ASR-PRMBS    TO TB-PRMBS(CPT-1)
              MOVE ASR-PRMT     TO TB-PRMT(CPT-1)
              MOVE ASR-TAUX     TO TB-TAUX(CPT-1)
+             MOVE ASR-ACTIF    TO TB-ACTIF(CPT-1)
+             MOVE ASR-DT-EFFET TO TB-DT-EFFET(CPT-1)
+             MOVE ASR-DT-EXPIR TO TB-DT-EXPIR(CPT-1)
+             IF NOT TB-ACTIVE(CPT-1) AND NOT TB-SUSPENDU(CPT-1)
+               MOVE 'O' TO TB-ACTIF(CPT-1)
+             END-IF
              READ ASSUR
            END-PERFORM
            MOVE CPT-1 TO NB-LIGNE-TAB NB-LIGNE-DEB
+           PERFORM CHECK-TRL-ASSUR
+           .
+       CHECK-TRL-ASSUR.
+      * VERIFICATION DU TOTAL DE CONTROLE PORTE PAR LA LIGNE FIN DE
+      * FICHIER ASSUR AVANT TOUTE MISE A JOUR DE LA TABLE ASSURES
+           IF NOT ASR-IS-TRAILER
+             DISPLAY 'ERREUR : TRAILER ASSUR ABSENT OU FICHIER TRONQUE'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE TRL-ASR-NB-ENR TO WS-TRL-ASR-NB
+           IF WS-TRL-ASR-NB NOT = CPT-1
+             DISPLAY 'ERREUR : TOTAL CONTROLE ASSUR ATTENDU '
+                 WS-TRL-ASR-NB ' LU ' CPT-1
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
            .
        PROMPT-TAB.
            PERFORM VARYING CPT-1 FROM 1 BY 1 UNTIL
@@ -195,6 +444,12 @@
            WHEN 'S'
              ADD 1 to CPT-ST
              PERFORM SUPP
+           WHEN 'T'
+             ADD 1 to CPT-TT
+             PERFORM SUSPEND
+           WHEN 'V'
+             ADD 1 to CPT-VT
+             PERFORM REACTIVATE
            WHEN OTHER
              MOVE '001' TO NB-MESS
              ADD 1 to CPT-GA
@@ -202,12 +457,78 @@
            END-EVALUATE
            .
 
+       SUSPEND.
+      * MARQUE UNE LIGNE INACTIVE SANS LA SUPPRIMER (CDE-MVT = 'T')
+           MOVE 0 TO CHECK
+           PERFORM VARYING CPT-1 FROM 1 BY 1 UNTIL CPT-1 > NB-LIGNE-TAB
+             IF TB-MATRICUL(CPT-1) = MVT-MATRICUL
+               MOVE 1 TO CHECK
+               ADD 1 TO CPT-TW
+               MOVE 'N' TO TB-ACTIF(CPT-1)
+               MOVE MVT-MATRICUL    TO HIST-MATRICUL
+               MOVE CDE-MVT         TO HIST-CDE-MVT
+               MOVE TB-PRMBS(CPT-1) TO HIST-PRMBS-AV HIST-PRMBS-AP
+               MOVE TB-TAUX(CPT-1)  TO HIST-TAUX-AV HIST-TAUX-AP
+               MOVE 'OK '           TO HIST-RESULT
+               PERFORM WRITE-HIST
+             END-IF
+           END-PERFORM
+           IF CHECK = 0
+             ADD 1 to CPT-TA
+             MOVE '007' TO NB-MESS
+             PERFORM WRITE-ERROR
+           END-IF
+           .
+       REACTIVATE.
+      * REACTIVE UNE LIGNE PRECEDEMMENT SUSPENDUE (CDE-MVT = 'V')
+           MOVE 0 TO CHECK
+           PERFORM VARYING CPT-1 FROM 1 BY 1 UNTIL CPT-1 > NB-LIGNE-TAB
+             IF TB-MATRICUL(CPT-1) = MVT-MATRICUL
+               MOVE 1 TO CHECK
+               ADD 1 TO CPT-VW
+               MOVE 'O' TO TB-ACTIF(CPT-1)
+               MOVE MVT-MATRICUL    TO HIST-MATRICUL
+               MOVE CDE-MVT         TO HIST-CDE-MVT
+               MOVE TB-PRMBS(CPT-1) TO HIST-PRMBS-AV HIST-PRMBS-AP
+               MOVE TB-TAUX(CPT-1)  TO HIST-TAUX-AV HIST-TAUX-AP
+               MOVE 'OK '           TO HIST-RESULT
+               PERFORM WRITE-HIST
+             END-IF
+           END-PERFORM
+           IF CHECK = 0
+             ADD 1 to CPT-VA
+             MOVE '008' TO NB-MESS
+             PERFORM WRITE-ERROR
+           END-IF
+           .
+
        MODIF.
+      * VALIDATION DU CP ET DU TAUX CONTRE LA TABLE DE REFERENCE
+      * AVANT TOUTE MISE A JOUR DE LA LIGNE
+           PERFORM VALID-CP
+           PERFORM VALID-TAUX
+           IF NOT CP-VALIDE
+             ADD 1 TO CPT-MA
+             MOVE '005' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             IF NOT TAUX-VALIDE
+               ADD 1 TO CPT-MA
+               MOVE '006' TO NB-MESS
+               PERFORM WRITE-ERROR
+             ELSE
+               PERFORM MODIF-APPLY
+             END-IF
+           END-IF
+           .
+       MODIF-APPLY.
            MOVE 0 TO CHECK
            PERFORM VARYING CPT-1 FROM 1 BY 1 UNTIL CPT-1 > NB-LIGNE-TAB
            IF TB-MATRICUL(CPT-1) = MVT-MATRICUL
               MOVE 1 TO CHECK
               ADD 1 TO CPT-MW
+              MOVE TB-PRMBS(CPT-1) TO HIST-PRMBS-AV
+              MOVE TB-TAUX(CPT-1)  TO HIST-TAUX-AV
               MOVE MVT-NM-PRNM  TO TB-NM-PRNM(CPT-1)
               MOVE MVT-ADSS     TO TB-ADSS(CPT-1)
               MOVE MVT-CP       TO TB-CP(CPT-1)
@@ -216,6 +537,14 @@
               MOVE MVT-PRMBS    TO TB-PRMBS(CPT-1)
               MOVE MVT-PRMT     TO TB-PRMT(CPT-1)
               MOVE MVT-TAUX     TO TB-TAUX(CPT-1)
+              MOVE MVT-DT-EFFET TO TB-DT-EFFET(CPT-1)
+              MOVE MVT-DT-EXPIR TO TB-DT-EXPIR(CPT-1)
+              MOVE MVT-MATRICUL TO HIST-MATRICUL
+              MOVE CDE-MVT      TO HIST-CDE-MVT
+              MOVE MVT-PRMBS    TO HIST-PRMBS-AP
+              MOVE MVT-TAUX     TO HIST-TAUX-AP
+              MOVE 'OK '        TO HIST-RESULT
+              PERFORM WRITE-HIST
            END-IF
            END-PERFORM
            IF CHECK = 0
@@ -227,8 +556,10 @@
        SUPP.
            MOVE 0 TO CHECK
            PERFORM VARYING CPT-1 FROM 1 BY 1 UNTIL CPT-1 > NB-LIGNE-TAB
-             IF TB-MATRICUL(CPT-1) = MVT-MATRICUL
+             IF TB-MATRICUL(CPT-1) = MVT-MATRICUL AND CHECK = 0
                MOVE 1 TO CHECK
+               MOVE TB-PRMBS(CPT-1) TO HIST-PRMBS-AV
+               MOVE TB-TAUX(CPT-1)  TO HIST-TAUX-AV
              END-IF
              IF CHECK = 1  AND CPT-1 NOT = NB-LIGNE-TAB
                MOVE LIGNE(CPT-1 + 1) TO LIGNE(CPT-1)
@@ -245,11 +576,36 @@
            ELSE
              ADD 1 to CPT-SW
              SUBTRACT 1 FROM NB-LIGNE-TAB
+             MOVE MVT-MATRICUL TO HIST-MATRICUL
+             MOVE CDE-MVT      TO HIST-CDE-MVT
+             MOVE 0            TO HIST-PRMBS-AP
+             MOVE SPACES       TO HIST-TAUX-AP
+             MOVE 'OK '        TO HIST-RESULT
+             PERFORM WRITE-HIST
            END-IF
            .
        CREA-LIGNE.
+      * VALIDATION DU CP ET DU TAUX CONTRE LA TABLE DE REFERENCE
+      * AVANT TOUTE CREATION DE LIGNE
+           PERFORM VALID-CP
+           PERFORM VALID-TAUX
+           IF NOT CP-VALIDE
+             ADD 1 TO CPT-CA
+             MOVE '005' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             IF NOT TAUX-VALIDE
+               ADD 1 TO CPT-CA
+               MOVE '006' TO NB-MESS
+               PERFORM WRITE-ERROR
+             ELSE
+               PERFORM CREA-LIGNE-APPLY
+             END-IF
+           END-IF
+           .
+       CREA-LIGNE-APPLY.
            MOVE 0 TO CHECK
-      * CHECK IF NEW DATA AS TO BE ADD AT THE END    
+      * CHECK IF NEW DATA AS TO BE ADD AT THE END
            IF MVT-MATRICUL > TB-MATRICUL(NB-LIGNE-TAB)
              ADD 1 TO NB-LIGNE-TAB
              MOVE MVT-MATRICUL TO TB-MATRICUL(NB-LIGNE-TAB)
@@ -261,7 +617,18 @@
              MOVE MVT-PRMBS    TO TB-PRMBS(NB-LIGNE-TAB)
              MOVE MVT-PRMT     TO TB-PRMT(NB-LIGNE-TAB)
              MOVE MVT-TAUX     TO TB-TAUX(NB-LIGNE-TAB)
+             MOVE 'O'          TO TB-ACTIF(NB-LIGNE-TAB)
+             MOVE MVT-DT-EFFET TO TB-DT-EFFET(NB-LIGNE-TAB)
+             MOVE MVT-DT-EXPIR TO TB-DT-EXPIR(NB-LIGNE-TAB)
              ADD 1 to CPT-CW
+             MOVE MVT-MATRICUL TO HIST-MATRICUL
+             MOVE CDE-MVT      TO HIST-CDE-MVT
+             MOVE 0            TO HIST-PRMBS-AV
+             MOVE SPACES       TO HIST-TAUX-AV
+             MOVE MVT-PRMBS    TO HIST-PRMBS-AP
+             MOVE MVT-TAUX     TO HIST-TAUX-AP
+             MOVE 'OK '        TO HIST-RESULT
+             PERFORM WRITE-HIST
            ELSE
              PERFORM VARYING CPT-1 FROM 1 BY 1
                      UNTIL CPT-1 > NB-LIGNE-TAB
@@ -303,6 +670,14 @@
              IF CHECK = 2 OR CHECK = 3
                ADD 1 to CPT-CW
                ADD 1 TO NB-LIGNE-TAB
+               MOVE MVT-MATRICUL TO HIST-MATRICUL
+               MOVE CDE-MVT      TO HIST-CDE-MVT
+               MOVE 0            TO HIST-PRMBS-AV
+               MOVE SPACES       TO HIST-TAUX-AV
+               MOVE MVT-PRMBS    TO HIST-PRMBS-AP
+               MOVE MVT-TAUX     TO HIST-TAUX-AP
+               MOVE 'OK '        TO HIST-RESULT
+               PERFORM WRITE-HIST
              END-IF
            END-IF
            .
@@ -316,6 +691,9 @@
              MOVE MVT-PRMBS    TO TB-PRMBS(CPT-1)
              MOVE MVT-PRMT     TO TB-PRMT(CPT-1)
              MOVE MVT-TAUX     TO TB-TAUX(CPT-1)
+             MOVE 'O'          TO TB-ACTIF(CPT-1)
+             MOVE MVT-DT-EFFET TO TB-DT-EFFET(CPT-1)
+             MOVE MVT-DT-EXPIR TO TB-DT-EXPIR(CPT-1)
            .
            
        FEEDRESP.
@@ -329,6 +707,9 @@
              MOVE TB-PRMBS(CPT-1)    TO RES-PRMBS
              MOVE TB-PRMT(CPT-1)     TO RES-PRMT
              MOVE TB-TAUX(CPT-1)     TO RES-TAUX
+             MOVE TB-ACTIF(CPT-1)    TO RES-ACTIF
+             MOVE TB-DT-EFFET(CPT-1) TO RES-DT-EFFET
+             MOVE TB-DT-EXPIR(CPT-1) TO RES-DT-EXPIR
              PERFORM WRITE-RESP
            END-PERFORM
            MOVE NB-LIGNE-TAB TO NB-LIGNE-FIN
@@ -339,7 +720,7 @@
                 DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE 0 TO DIS-RESP9
-           ADD CPT-MT CPT-ST CPT-CT CPT-GA TO DIS-RESP9.
+           ADD CPT-MT CPT-ST CPT-CT CPT-GA CPT-TT CPT-VT TO DIS-RESP9.
            MOVE DIS-RESP9 TO DIS-RESP
            STRING '006 - NOMBRE D''ENREGISTREMENTS MOUVEMENTS LUS : '
                DIS-RESP DELIMITED BY SIZE INTO ESTAT
@@ -357,13 +738,21 @@
               DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE CPT-SW TO DIS-RESP.
-           STRING '010 - NOMBRE D''ENREGISTREMENTS SUPPRIMES      : ' 
+           STRING '010 - NOMBRE D''ENREGISTREMENTS SUPPRIMES      : '
+             DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           MOVE CPT-TW TO DIS-RESP.
+           STRING '015 - NOMBRE D''ENREGISTREMENTS SUSPENDUS      : '
+             DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           MOVE CPT-VW TO DIS-RESP.
+           STRING '016 - NOMBRE D''ENREGISTREMENTS REACTIVES      : '
              DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE SPACES TO ESTAT.
            PERFORM WRITE-STAT
            MOVE 0 TO DIS-RESP9
-           ADD CPT-GA CPT-MA CPT-CA CPT-SA TO DIS-RESP9.
+           ADD CPT-GA CPT-MA CPT-CA CPT-SA CPT-TA CPT-VA TO DIS-RESP9.
            MOVE DIS-RESP9 TO DIS-RESP
            STRING '007 - NOMBRE D''ENREGISTREMENTS EN ANOMALIE    : ' 
               DIS-RESP DELIMITED BY SIZE INTO ESTAT
@@ -381,11 +770,36 @@
               DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE CPT-SA TO DIS-RESP.
-           STRING '           014 - ANOMALIE DE SUPPRESSION      : ' 
+           STRING '           014 - ANOMALIE DE SUPPRESSION      : '
+              DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           MOVE CPT-TA TO DIS-RESP.
+           STRING '           017 - ANOMALIE DE SUSPENSION       : '
               DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
+           MOVE CPT-VA TO DIS-RESP.
+           STRING '           018 - ANOMALIE DE REACTIVATION     : '
+              DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           PERFORM RECONCILIE-STAT
            .
-           
+       RECONCILIE-STAT.
+      * LE FICHIER RESULTAT DOIT SE RECONCILIER ARITHMETIQUEMENT :
+      * DEBUT + CREATIONS - SUPPRESSIONS = FIN
+           COMPUTE NB-LIGNE-ATT = NB-LIGNE-DEB + CPT-CW - CPT-SW
+           IF NB-LIGNE-ATT = NB-LIGNE-FIN
+             SET RECONC-OK TO TRUE
+             STRING '019 - CONTROLE RECONCILIATION                : OK'
+                DELIMITED BY SIZE INTO ESTAT
+           ELSE
+             SET RECONC-KO TO TRUE
+             MOVE NB-LIGNE-ATT TO DIS-RESP
+             STRING '019 - CONTROLE RECONCILIATION : MISMATCH ATTENDU '
+                DIS-RESP DELIMITED BY SIZE INTO ESTAT
+           END-IF
+           PERFORM WRITE-STAT
+           .
+
        CREA-DAT-TIME.
            CALL SOUSPROG1 USING DAT CODEDG CODECL
            CALL SOUSPROG2 USING TIM 
@@ -400,12 +814,14 @@
            PERFORM WRITE-STAT
            STRING LGN-DEB2 DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
-           STRING LGN-DEB4 DELIMITED BY SIZE INTO EANO
-           WRITE EANO
-           MOVE ALL SPACE TO EANO
-           STRING LGN-DEB2 DELIMITED BY SIZE INTO EANO
-           WRITE EANO
-           MOVE ALL SPACE TO EANO
+           IF NOT RESTART-MODE
+             STRING LGN-DEB4 DELIMITED BY SIZE INTO EANO
+             WRITE EANO
+             MOVE ALL SPACE TO EANO
+             STRING LGN-DEB2 DELIMITED BY SIZE INTO EANO
+             WRITE EANO
+             MOVE ALL SPACE TO EANO
+           END-IF
            .
          
        TEST-STAT-ASSUR.
@@ -442,7 +858,14 @@
              MOVE 16 TO RETURN-CODE
              STOP RUN
            END-IF
-           .   
+           .
+       TEST-STAT-HIST.
+           IF WS-HIST NOT = '00'
+             DISPLAY 'ERREUR FICHIER HIST ' WS-HIST
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
        WRITE-RESP.
            WRITE ERESP
            MOVE ALL SPACE TO ERESP
@@ -452,9 +875,45 @@
            MOVE ALL SPACE TO ESTAT
            .
        WRITE-ERROR.
-           CALL SOUSPROG3 USING NB-MESS MESS
-           STRING MVT-MATRICUL ' ERREUR : ' MESS
-               DELIMITED BY SIZE INTO EANO
-           WRITE EANO
+           IF NOT REPLAY-EN-COURS
+             CALL SOUSPROG3 USING NB-MESS MESS
+             STRING MVT-MATRICUL ' ERREUR : ' MESS
+                 DELIMITED BY SIZE INTO EANO
+             WRITE EANO
+           END-IF
+           MOVE MVT-MATRICUL TO HIST-MATRICUL
+           MOVE CDE-MVT      TO HIST-CDE-MVT
+           MOVE NB-MESS      TO HIST-RESULT
+      * LES ANOMALIES QUI N'ONT PAS DEJA VALORISE CES CHAMPS (CHECK-MOV
+      * WHEN OTHER, CP/TAUX INVALIDE, MATRICULE NON TROUVE) NE DOIVENT
+      * PAS LAISSER DANS HIST LES OCTETS DU MOUVEMENT PRECEDENT
+           MOVE 0      TO HIST-PRMBS-AV HIST-PRMBS-AP
+           MOVE SPACES TO HIST-TAUX-AV HIST-TAUX-AP
+           PERFORM WRITE-HIST
+           .
+       WRITE-HIST.
+      * TRACE PERMANENTE DE CHAQUE MOUVEMENT APPLIQUE (AVANT/APRES)
+      * PENDANT LE REJEU D'UN REDEMARRAGE, LES MOUVEMENTS DEJA
+      * ENREGISTRES AVANT LE POINT DE REPRISE NE SONT PAS REECRITS
+           IF NOT REPLAY-EN-COURS
+             MOVE DAT(1:10) TO HIST-DATE
+             MOVE TIM       TO HIST-HEURE
+             WRITE EHIST
+             MOVE ALL SPACE TO EHIST
+           END-IF
+           .
+       TEST-STAT-REFTAB.
+           IF WS-REFTAB NOT = '00'
+             DISPLAY 'ERREUR FICHIER REFTAB ' WS-REFTAB
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-CKPT.
+           IF WS-CKPT NOT = '00'
+             DISPLAY 'ERREUR FICHIER CKPT ' WS-CKPT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
            .
             
\ No newline at end of file

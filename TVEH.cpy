@@ -0,0 +1,8 @@
+      * TVEH - HOST STRUCTURE FOR TABLE TVEHICULES (DCLGEN STYLE)
+      * ONE ROW PER VEHICULE RATTACHE A UN MATRICULE (0..N VEHICULES)
+       01  DCLTVEHICULES.
+           05 V-MAT           PIC X(6).
+           05 V-NUM-VEHIC     PIC 9(2).
+           05 V-TYPE-VEHIC    PIC X.
+           05 V-TAUX-VEHIC    PIC X(2).
+           05 V-PRM-VEHIC     PIC 9(4)V99.

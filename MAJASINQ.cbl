@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAJASINQ.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TASR
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TVEH
+           END-EXEC.
+       77  NB-VEHIC-MAX   PIC 99 VALUE 09.
+       77  CPT-VEHIC      PIC 99.
+           EXEC SQL DECLARE CURSV CURSOR FOR
+               SELECT NUM_VEHIC, TYPE_VEHIC, TAUX_VEHIC, PRM_VEHIC
+                 FROM TVEHICULES
+                WHERE MAT = :A-MAT
+                ORDER BY NUM_VEHIC ASC
+           END-EXEC
+       01  ERR-MSG.
+           05  ERR-LONG   PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT    PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG   PIC S9(9) COMP VALUE 72.
+       01  I              PIC 99.
+       LINKAGE SECTION.
+       01  INQ-REQ.
+           05 INQ-MATRICUL   PIC X(6).
+       01  INQ-REP.
+           05 INQ-STATUT     PIC X(3).
+             88 INQ-TROUVE     VALUE 'OK '.
+             88 INQ-NON-TROUVE VALUE 'NF '.
+           05 INQ-NM-PRNM    PIC X(20).
+           05 INQ-ADSS       PIC X(18).
+           05 INQ-CP         PIC 9(5).
+           05 INQ-VLL        PIC X(12).
+           05 INQ-TPV        PIC X.
+           05 INQ-PRMBS      PIC 9(4)V99.
+           05 INQ-PRMT       PIC X.
+           05 INQ-TAUX       PIC X(2).
+           05 INQ-ACTIF      PIC X.
+           05 INQ-DT-EFFET   PIC 9(8).
+           05 INQ-DT-EXPIR   PIC 9(8).
+           05 INQ-NB-VEHIC   PIC 99.
+           05 INQ-VEHIC OCCURS 9.
+             10 INQ-VEH-NUM    PIC 99.
+             10 INQ-VEH-TYPE   PIC X.
+             10 INQ-VEH-TAUX   PIC X(2).
+             10 INQ-VEH-PRM    PIC 9(4)V99.
+       PROCEDURE DIVISION USING INQ-REQ INQ-REP.
+           MOVE SPACES TO INQ-REP
+           MOVE INQ-MATRICUL TO A-MAT
+           EXEC SQL
+               SELECT NOM_PRN, ADSS, CP, VILLE, TV, PB, BON_MAL, TAUX,
+                      ACTIF, DT_EFFET, DT_EXPIR
+                 INTO :A-NOM-PRN, :A-ADSS, :A-CP, :A-VILLE, :A-TV,
+                      :A-PB, :A-BON-MAL, :A-TAUX, :A-ACTIF,
+                      :A-DT-EFFET, :A-DT-EXPIR
+                 FROM TASSURES WHERE MAT = :A-MAT
+           END-EXEC
+           IF SQLCODE = 100
+             SET INQ-NON-TROUVE TO TRUE
+           ELSE
+             PERFORM TEST-SQLCODE
+             SET INQ-TROUVE TO TRUE
+             MOVE A-NOM-PRN TO INQ-NM-PRNM
+             MOVE A-ADSS    TO INQ-ADSS
+             MOVE A-CP      TO INQ-CP
+             MOVE A-VILLE   TO INQ-VLL
+             MOVE A-TV      TO INQ-TPV
+             MOVE A-PB      TO INQ-PRMBS
+             MOVE A-BON-MAL TO INQ-PRMT
+             MOVE A-TAUX    TO INQ-TAUX
+             MOVE A-ACTIF   TO INQ-ACTIF
+             MOVE A-DT-EFFET TO INQ-DT-EFFET
+             MOVE A-DT-EXPIR TO INQ-DT-EXPIR
+             PERFORM CHERCHE-VEHICULES
+           END-IF
+           GOBACK
+           .
+
+       CHERCHE-VEHICULES.
+           MOVE 0 TO CPT-VEHIC
+           EXEC SQL OPEN CURSV END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL FETCH CURSV
+               INTO :V-NUM-VEHIC, :V-TYPE-VEHIC, :V-TAUX-VEHIC,
+                    :V-PRM-VEHIC
+           END-EXEC
+           PERFORM UNTIL SQLCODE = 100 OR CPT-VEHIC >= NB-VEHIC-MAX
+             ADD 1 TO CPT-VEHIC
+             MOVE V-NUM-VEHIC  TO INQ-VEH-NUM(CPT-VEHIC)
+             MOVE V-TYPE-VEHIC TO INQ-VEH-TYPE(CPT-VEHIC)
+             MOVE V-TAUX-VEHIC TO INQ-VEH-TAUX(CPT-VEHIC)
+             MOVE V-PRM-VEHIC  TO INQ-VEH-PRM(CPT-VEHIC)
+             EXEC SQL FETCH CURSV
+                 INTO :V-NUM-VEHIC, :V-TYPE-VEHIC, :V-TAUX-VEHIC,
+                      :V-PRM-VEHIC
+             END-EXEC
+           END-PERFORM
+           EXEC SQL CLOSE CURSV END-EXEC
+           MOVE CPT-VEHIC TO INQ-NB-VEHIC
+           .
+
+       TEST-SQLCODE.
+           IF SQLCODE NOT = 0
+             PERFORM PARAG-ERR
+           END-IF
+           .
+       PARAG-ERR.
+           DISPLAY 'ERREUR DB2 SELECT'
+           DISPLAY 'APPEL DSNTIAR (MISE EN FORME SQLCA)'
+           CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+              DISPLAY ERR-TXT (I)
+           END-PERFORM
+           STOP RUN.

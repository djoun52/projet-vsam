@@ -0,0 +1,5 @@
+      * TCPTX - HOST STRUCTURE FOR TABLE TCPTAUX (DCLGEN STYLE)
+      * TABLE DE REFERENCE DES DEPARTEMENTS (CP) ET CODES TAUX VALIDES
+       01  DCLTCPTAUX.
+           05 REF-TYPE        PIC X.
+           05 REF-VALUE       PIC X(5).

@@ -29,22 +29,49 @@
        77  CODEDG         PIC X VALUE 'D'.
        77  CODECL         PIC X VALUE 'L'.
        01  TIM            PIC X(8).
-       77  CPT-MT             PIC 99.
-       77  CPT-GA             PIC 99.
-       77  CPT-MW             PIC 99.
-       77  CPT-MA             PIC 99.
-       77  CPT-ST             PIC 99.
-       77  CPT-SW             PIC 99.
-       77  CPT-SA             PIC 99.
-       77  CPT-CT             PIC 99.
-       77  CPT-CW             PIC 99.
-       77  CPT-CA             PIC 99.
+       77  CPT-MT             PIC 9(6).
+       77  CPT-GA             PIC 9(6).
+       77  CPT-MW             PIC 9(6).
+       77  CPT-MA             PIC 9(6).
+       77  CPT-ST             PIC 9(6).
+       77  CPT-SW             PIC 9(6).
+       77  CPT-SA             PIC 9(6).
+       77  CPT-CT             PIC 9(6).
+       77  CPT-CW             PIC 9(6).
+       77  CPT-CA             PIC 9(6).
+       77  CPT-TT             PIC 9(6).
+       77  CPT-TW             PIC 9(6).
+       77  CPT-TA             PIC 9(6).
+       77  CPT-VT             PIC 9(6).
+       77  CPT-VW             PIC 9(6).
+       77  CPT-VA             PIC 9(6).
        77  NB-LIGNE-DEB       PIC S9(8) COMP.
        77  NB-LIGNE-FIN       PIC S9(8) COMP.
-       01  DIS-RESP           PIC Z99.
-       01  DIS-RESP9          PIC 999.
+       77  NB-LIGNE-ATT       PIC S9(8) COMP.
+       77  IND-RECONC         PIC X VALUE 'N'.
+         88 RECONC-OK           VALUE 'O'.
+         88 RECONC-KO           VALUE 'N'.
+       77  WS-CP-DEPT         PIC X(2).
+       77  WS-CP-COUNT        PIC S9(4) COMP.
+       77  WS-TAUX-COUNT      PIC S9(4) COMP.
+       77  IND-CP-OK          PIC X VALUE 'N'.
+         88 CP-VALIDE           VALUE 'O'.
+         88 CP-INVALIDE         VALUE 'N'.
+       77  IND-TAUX-OK        PIC X VALUE 'N'.
+         88 TAUX-VALIDE         VALUE 'O'.
+         88 TAUX-INVALIDE       VALUE 'N'.
+       01  DIS-RESP           PIC ZZZZZZZ9.
+       01  DIS-RESP9          PIC 9(8).
        01  TAB-PRM.
            05 PRM-OK  OCCURS 10 INDEXED BY IND-1 PIC X.
+       01  TABLEAU-MAT.
+           05 TM-LIGNE OCCURS 9999 INDEXED BY IND-TM.
+             10 TM-MAT   PIC X(6).
+       77  NB-MAT             PIC S9(8) COMP VALUE 0.
+       77  NB-ANO-REF         PIC S9(8) COMP VALUE 0.
+       77  IND-MAT-TROUVE     PIC X VALUE 'N'.
+         88 MAT-TROUVE          VALUE 'O'.
+         88 MAT-ABSENT          VALUE 'N'.
        01  NB-MESS  PIC X(3).    
        01  MESS           PIC X(60).
        77  LIGNE-RESV1        PIC X(80).
@@ -58,6 +85,12 @@
            EXEC SQL
               INCLUDE TMVT
            END-EXEC.
+           EXEC SQL
+              INCLUDE THIST
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TCPTX
+           END-EXEC.
            EXEC SQL DECLARE CURSA CURSOR FOR 
                SELECT *
                  FROM TASSURES 
@@ -82,25 +115,46 @@
       * AFFICHAGE DE LA DATE ET DE L'HEURE      
            PERFORM CREA-DAT-TIME
            EXEC SQL
-             SELECT COUNT(MAT)             
+             SELECT COUNT(MAT)
                INTO :NB-LIGNE-DEB
                FROM TASSURES
            END-EXEC
            PERFORM TEST-SQLCODE
+      * LA CURSA (JUSQU'ICI DECLAREE MAIS JAMAIS OUVERTE) SERT A CHARGER
+      * LES MATRICULES TASSURES EXISTANTS DANS TABLEAU-MAT, POUR VALIDER
+      * AU FIL DE L'EAU LES MOUVEMENTS 'M'/'S'/'T'/'V' DE TMVTPROJ QUI
+      * VISENT UN MATRICULE INCONNU. LE CONTROLE REFERENTIEL EST FAIT
+      * DANS LA MEME PASSE QUE L'APPLICATION DES MOUVEMENTS (PAS EN
+      * PRE-PASSE SEPAREE) POUR QUE TABLEAU-MAT, MIS A JOUR PAR
+      * CREA-LIGNE-APPLY AU FIL DE CETTE PASSE, VOIE BIEN UN MATRICULE
+      * CREE PLUS TOT DANS LE MEME LOT QUAND IL EST MODIFIE/SUPPRIME/
+      * SUSPENDU/REACTIVE PAR UN MOUVEMENT SUIVANT DU MEME LOT
+           PERFORM LOAD-MAT-VALIDES
 
            EXEC SQL OPEN CURSM END-EXEC
            PERFORM TEST-SQLCODE
            EXEC SQL FETCH CURSM
                INTO :M-MAT, :M-NOM-PRN, :M-ADSS, :M-CP, :M-VILLE, :M-TV,
-                    :M-PB, :M-BON-MAL, :M-TAUX, :M-CDE-MVT
-           END-EXEC 
+                    :M-PB, :M-BON-MAL, :M-TAUX, :M-CDE-MVT,
+                    :M-DT-EFFET, :M-DT-EXPIR
+           END-EXEC
            PERFORM UNTIL SQLCODE = 100
-             PERFORM CHECK-MOV
-             
+             IF M-CDE-MVT = 'M' OR 'S' OR 'T' OR 'V'
+               PERFORM CHERCHE-MAT-VALIDE
+               IF MAT-TROUVE
+                 PERFORM CHECK-MOV
+               ELSE
+                 PERFORM ECRIT-ANO-REF
+               END-IF
+             ELSE
+               PERFORM CHECK-MOV
+             END-IF
+
              EXEC SQL FETCH CURSM
                INTO :M-MAT, :M-NOM-PRN, :M-ADSS, :M-CP, :M-VILLE, :M-TV,
-                    :M-PB, :M-BON-MAL, :M-TAUX, :M-CDE-MVT
-             END-EXEC 
+                    :M-PB, :M-BON-MAL, :M-TAUX, :M-CDE-MVT,
+                    :M-DT-EFFET, :M-DT-EXPIR
+             END-EXEC
            END-PERFORM
            EXEC SQL CLOSE CURSM END-EXEC
            PERFORM TEST-SQLCODE
@@ -111,6 +165,11 @@
            END-EXEC
            PERFORM TEST-SQLCODE
            PERFORM CREA-TABL-STAT
+      * LE RUN S'EST TERMINE SANS ERREUR FATALE (TOUTE ERREUR DB2
+      * AURAIT DEJA ARRETE LE PROGRAMME VIA PARAG-ERR) : ON PEUT
+      * ARCHIVER ET VIDER TMVTPROJ SANS RISQUE DE PERDRE DES MOUVEMENTS
+      * NON ENCORE APPLIQUES
+           PERFORM ARCHIVE-TMVTPROJ
            CLOSE ANO
            CLOSE STAT
            PERFORM TEST-STAT-ANO
@@ -118,6 +177,71 @@
            GOBACK
            .
 
+       LOAD-MAT-VALIDES.
+           EXEC SQL OPEN CURSA END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL FETCH CURSA
+               INTO :A-MAT, :A-NOM-PRN, :A-ADSS, :A-CP, :A-VILLE, :A-TV,
+                    :A-PB, :A-BON-MAL, :A-TAUX, :A-ACTIF,
+                    :A-DT-EFFET, :A-DT-EXPIR
+           END-EXEC
+           PERFORM UNTIL SQLCODE = 100 OR NB-MAT >= 9999
+             ADD 1 TO NB-MAT
+             MOVE A-MAT TO TM-MAT(NB-MAT)
+             EXEC SQL FETCH CURSA
+                 INTO :A-MAT, :A-NOM-PRN, :A-ADSS, :A-CP, :A-VILLE, :A-TV,
+                      :A-PB, :A-BON-MAL, :A-TAUX, :A-ACTIF,
+                      :A-DT-EFFET, :A-DT-EXPIR
+             END-EXEC
+           END-PERFORM
+      * SI LE CURSEUR N'EST PAS EPUISE, C'EST QUE TABLEAU-MAT EST
+      * SATURE : LA VALIDATION REFERENTIELLE SERAIT INCOMPLETE, DONC
+      * ON ARRETE PLUTOT QUE DE VALIDER CONTRE UNE LISTE TRONQUEE
+           IF SQLCODE NOT = 100
+             DISPLAY 'ERREUR : TABLEAU-MAT SATURE (9999 MATRICULES)'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           EXEC SQL CLOSE CURSA END-EXEC
+           PERFORM TEST-SQLCODE
+           .
+       ECRIT-ANO-REF.
+      * MOUVEMENT M/S/T/V VISANT UN MATRICULE ABSENT DE TABLEAU-MAT
+           ADD 1 TO NB-ANO-REF
+           MOVE ALL ' ' TO EANO
+           STRING M-MAT ' ANOMALIE REFERENTIELLE : MATRICULE '
+               'INCONNU DE TASSURES POUR MOUVEMENT ' M-CDE-MVT
+               DELIMITED BY SIZE INTO EANO
+           WRITE EANO
+           .
+       CHERCHE-MAT-VALIDE.
+           SET MAT-ABSENT TO TRUE
+           PERFORM VARYING IND-TM FROM 1 BY 1 UNTIL IND-TM > NB-MAT
+             IF TM-MAT(IND-TM) = M-MAT
+               SET MAT-TROUVE TO TRUE
+             END-IF
+           END-PERFORM
+           .
+
+       ARCHIVE-TMVTPROJ.
+      * ARCHIVE LES MOUVEMENTS DEJA APPLIQUES PUIS VIDE TMVTPROJ POUR
+      * QU'UN RERUN DE MAJASDB NE LES REAPPLIQUE PAS (CREATIONS EN
+      * DOUBLON, ANOMALIES 004 SUR DES SUPPRESSIONS DEJA FAITES)
+           EXEC SQL
+               INSERT INTO TMVTPROJARCH
+               SELECT MAT, NOM_PRN, ADSS, CP, VILLE, TV, PB, BON_MAL,
+                      TAUX, CDE_MVT, DT_EFFET, DT_EXPIR,
+                      CURRENT DATE, CURRENT TIME
+                 FROM TMVTPROJ
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL
+               DELETE FROM TMVTPROJ
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL COMMIT END-EXEC
+           .
+
        CHECK-MOV.
            EVALUATE M-CDE-MVT
            WHEN 'C'
@@ -129,6 +253,12 @@
            WHEN 'S'
              ADD 1 to CPT-ST
              PERFORM SUPP
+           WHEN 'T'
+             ADD 1 to CPT-TT
+             PERFORM SUSPEND
+           WHEN 'V'
+             ADD 1 to CPT-VT
+             PERFORM REACTIVATE
            WHEN OTHER
              MOVE '001' TO NB-MESS
              ADD 1 to CPT-GA
@@ -136,24 +266,146 @@
            END-EVALUATE
            .
 
+       SUSPEND.
+      * MARQUE LA LIGNE INACTIVE SANS LA SUPPRIMER (CDE-MVT = 'T')
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :M-MAT
+           END-EXEC
+           EXEC SQL
+               UPDATE TASSURES
+                  SET ACTIF = 'N'
+                WHERE :M-MAT = MAT
+           END-EXEC
+           IF SQLCODE = 100
+             ADD 1 to CPT-TA
+             MOVE '007' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             ADD 1 TO CPT-TW
+             PERFORM TEST-SQLCODE
+             MOVE M-MAT      TO H-MAT
+             MOVE M-CDE-MVT  TO H-CDE-MVT
+             MOVE H-PRMBS-AV TO H-PRMBS-AP
+             MOVE H-TAUX-AV  TO H-TAUX-AP
+             MOVE 'OK '      TO H-RESULT
+             PERFORM WRITE-HIST
+           END-IF
+           .
+       REACTIVATE.
+      * REACTIVE UNE LIGNE PRECEDEMMENT SUSPENDUE (CDE-MVT = 'V')
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :M-MAT
+           END-EXEC
+           EXEC SQL
+               UPDATE TASSURES
+                  SET ACTIF = 'O'
+                WHERE :M-MAT = MAT
+           END-EXEC
+           IF SQLCODE = 100
+             ADD 1 to CPT-VA
+             MOVE '008' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             ADD 1 TO CPT-VW
+             PERFORM TEST-SQLCODE
+             MOVE M-MAT      TO H-MAT
+             MOVE M-CDE-MVT  TO H-CDE-MVT
+             MOVE H-PRMBS-AV TO H-PRMBS-AP
+             MOVE H-TAUX-AV  TO H-TAUX-AP
+             MOVE 'OK '      TO H-RESULT
+             PERFORM WRITE-HIST
+           END-IF
+           .
+
+       VALID-CP.
+           MOVE M-CP(1:2) TO WS-CP-DEPT
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-CP-COUNT
+                 FROM TCPTAUX
+                WHERE REF_TYPE = 'D' AND REF_VALUE = :WS-CP-DEPT
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           IF WS-CP-COUNT = 0
+             SET CP-INVALIDE TO TRUE
+           ELSE
+             SET CP-VALIDE TO TRUE
+           END-IF
+           .
+       VALID-TAUX.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-TAUX-COUNT
+                 FROM TCPTAUX
+                WHERE REF_TYPE = 'T' AND REF_VALUE = :M-TAUX
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           IF WS-TAUX-COUNT = 0
+             SET TAUX-INVALIDE TO TRUE
+           ELSE
+             SET TAUX-VALIDE TO TRUE
+           END-IF
+           .
        MODIF.
+      * VALIDATION DU CP ET DU TAUX CONTRE LA TABLE DE REFERENCE
+      * AVANT TOUTE MISE A JOUR DE LA LIGNE
+           PERFORM VALID-CP
+           PERFORM VALID-TAUX
+           IF NOT CP-VALIDE
+             ADD 1 to CPT-MA
+             MOVE '005' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             IF NOT TAUX-VALIDE
+               ADD 1 to CPT-MA
+               MOVE '006' TO NB-MESS
+               PERFORM WRITE-ERROR
+             ELSE
+               PERFORM MODIF-APPLY
+             END-IF
+           END-IF
+           .
+       MODIF-APPLY.
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :M-MAT
+           END-EXEC
            EXEC SQL
                UPDATE TASSURES
-                SET MAT = :M-MAT, NOM_PRN = :M-NOM-PRN, ADSS = :M-ADSS, 
+                SET MAT = :M-MAT, NOM_PRN = :M-NOM-PRN, ADSS = :M-ADSS,
                   CP = :M-CP, VILLE = :M-VILLE, TV = :M-TV, PB = :M-PB,
-                  BON_MAL = :M-BON-MAL, TAUX = :M-TAUX
+                  BON_MAL = :M-BON-MAL, TAUX = :M-TAUX,
+                  DT_EFFET = :M-DT-EFFET, DT_EXPIR = :M-DT-EXPIR
                 WHERE :M-MAT = MAT
            END-EXEC
            IF SQLCODE = 100
              ADD 1 to CPT-MA
              MOVE '003' TO NB-MESS
              PERFORM WRITE-ERROR
-           ELSE 
+           ELSE
              ADD 1 TO CPT-MW
              PERFORM TEST-SQLCODE
-           END-IF 
+             MOVE M-MAT     TO H-MAT
+             MOVE M-CDE-MVT TO H-CDE-MVT
+             MOVE M-PB      TO H-PRMBS-AP
+             MOVE M-TAUX    TO H-TAUX-AP
+             MOVE 'OK '     TO H-RESULT
+             PERFORM WRITE-HIST
+           END-IF
            .
        SUPP.
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :M-MAT
+           END-EXEC
            EXEC SQL
                  DELETE FROM TASSURES WHERE :M-MAT = MAT
            END-EXEC
@@ -161,26 +413,68 @@
              ADD 1 to CPT-SA
              MOVE '004' TO NB-MESS
              PERFORM WRITE-ERROR
-           ELSE 
+           ELSE
              ADD 1 TO CPT-SW
              PERFORM TEST-SQLCODE
-           END-IF 
-         
+             MOVE M-MAT     TO H-MAT
+             MOVE M-CDE-MVT TO H-CDE-MVT
+             MOVE 0         TO H-PRMBS-AP
+             MOVE SPACES    TO H-TAUX-AP
+             MOVE 'OK '     TO H-RESULT
+             PERFORM WRITE-HIST
+           END-IF
+
            .
        CREA-LIGNE.
+      * VALIDATION DU CP ET DU TAUX CONTRE LA TABLE DE REFERENCE
+      * AVANT TOUTE CREATION DE LIGNE
+           PERFORM VALID-CP
+           PERFORM VALID-TAUX
+           IF NOT CP-VALIDE
+             ADD 1 to CPT-CA
+             MOVE '005' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             IF NOT TAUX-VALIDE
+               ADD 1 to CPT-CA
+               MOVE '006' TO NB-MESS
+               PERFORM WRITE-ERROR
+             ELSE
+               PERFORM CREA-LIGNE-APPLY
+             END-IF
+           END-IF
+           .
+       CREA-LIGNE-APPLY.
            EXEC SQL
-               INSERT INTO TASSURES 
+               INSERT INTO TASSURES
                VALUES (:M-MAT, :M-NOM-PRN, :M-ADSS, :M-CP, :M-VILLE,
-                 :M-TV, :M-PB, :M-BON-MAL, :M-TAUX)
+                 :M-TV, :M-PB, :M-BON-MAL, :M-TAUX, 'O',
+                 :M-DT-EFFET, :M-DT-EXPIR)
              END-EXEC
              IF SQLCODE = -803
                ADD 1 to CPT-CA
-               MOVE '004' TO NB-MESS
+               MOVE '009' TO NB-MESS
                PERFORM WRITE-ERROR
              ELSE
                ADD 1 TO CPT-CW
                ADD 1 TO NB-LIGNE-FIN
+      * LE NOUVEAU MATRICULE EST AJOUTE A TABLEAU-MAT POUR QU'UN
+      * MOUVEMENT M/S/T/V SUIVANT DANS LE MEME LOT LE TROUVE VIA
+      * CHERCHE-MAT-VALIDE, SANS QUOI IL SERAIT SIGNALE A TORT COMME
+      * MATRICULE INCONNU (ECRIT-ANO-REF)
+               IF NB-MAT < 9999
+                 ADD 1 TO NB-MAT
+                 MOVE M-MAT TO TM-MAT(NB-MAT)
+               END-IF
                PERFORM TEST-SQLCODE
+               MOVE M-MAT     TO H-MAT
+               MOVE M-CDE-MVT TO H-CDE-MVT
+               MOVE 0         TO H-PRMBS-AV
+               MOVE SPACES    TO H-TAUX-AV
+               MOVE M-PB      TO H-PRMBS-AP
+               MOVE M-TAUX    TO H-TAUX-AP
+               MOVE 'OK '     TO H-RESULT
+               PERFORM WRITE-HIST
              END-IF
            .
       
@@ -190,7 +484,8 @@
                 DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE 0 TO DIS-RESP9
-           ADD CPT-MT CPT-ST CPT-CT CPT-GA TO DIS-RESP9.
+           ADD CPT-MT CPT-ST CPT-CT CPT-GA CPT-TT CPT-VT NB-ANO-REF
+               TO DIS-RESP9.
            MOVE DIS-RESP9 TO DIS-RESP
            STRING '006 - NOMBRE D''ENREGISTREMENTS MOUVEMENTS LUS : '
                DIS-RESP DELIMITED BY SIZE INTO ESTAT
@@ -208,15 +503,24 @@
               DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE CPT-SW TO DIS-RESP.
-           STRING '010 - NOMBRE D''ENREGISTREMENTS SUPPRIMES      : ' 
+           STRING '010 - NOMBRE D''ENREGISTREMENTS SUPPRIMES      : '
+             DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           MOVE CPT-TW TO DIS-RESP.
+           STRING '015 - NOMBRE D''ENREGISTREMENTS SUSPENDUS      : '
+             DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           MOVE CPT-VW TO DIS-RESP.
+           STRING '016 - NOMBRE D''ENREGISTREMENTS REACTIVES      : '
              DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE SPACES TO ESTAT.
            PERFORM WRITE-STAT
            MOVE 0 TO DIS-RESP9
-           ADD CPT-GA CPT-MA CPT-CA CPT-SA TO DIS-RESP9.
+           ADD CPT-GA CPT-MA CPT-CA CPT-SA CPT-TA CPT-VA NB-ANO-REF
+               TO DIS-RESP9.
            MOVE DIS-RESP9 TO DIS-RESP
-           STRING '007 - NOMBRE D''ENREGISTREMENTS EN ANOMALIE    : ' 
+           STRING '007 - NOMBRE D''ENREGISTREMENTS EN ANOMALIE    : '
               DIS-RESP DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE CPT-GA TO DIS-RESP.
@@ -232,9 +536,38 @@
               DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
            MOVE CPT-SA TO DIS-RESP.
-           STRING '           014 - ANOMALIE DE SUPPRESSION      : ' 
+           STRING '           014 - ANOMALIE DE SUPPRESSION      : '
               DIS-RESP  DELIMITED BY SIZE INTO ESTAT
            PERFORM WRITE-STAT
+           MOVE CPT-TA TO DIS-RESP.
+           STRING '           017 - ANOMALIE DE SUSPENSION       : '
+              DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           MOVE CPT-VA TO DIS-RESP.
+           STRING '           018 - ANOMALIE DE REACTIVATION     : '
+              DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           MOVE NB-ANO-REF TO DIS-RESP.
+           STRING '           025 - ANOMALIE REFERENTIELLE       : '
+              DIS-RESP  DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           PERFORM RECONCILIE-STAT
+           .
+       RECONCILIE-STAT.
+      * LE FICHIER RESULTAT DOIT SE RECONCILIER ARITHMETIQUEMENT :
+      * DEBUT + CREATIONS - SUPPRESSIONS = FIN
+           COMPUTE NB-LIGNE-ATT = NB-LIGNE-DEB + CPT-CW - CPT-SW
+           IF NB-LIGNE-ATT = NB-LIGNE-FIN
+             SET RECONC-OK TO TRUE
+             STRING '019 - CONTROLE RECONCILIATION                : OK'
+                DELIMITED BY SIZE INTO ESTAT
+           ELSE
+             SET RECONC-KO TO TRUE
+             MOVE NB-LIGNE-ATT TO DIS-RESP
+             STRING '019 - CONTROLE RECONCILIATION : MISMATCH ATTENDU '
+                DIS-RESP DELIMITED BY SIZE INTO ESTAT
+           END-IF
+           PERFORM WRITE-STAT
            .
            
        CREA-DAT-TIME.
@@ -297,6 +630,23 @@
            STRING M-MAT ' ERREUR : ' MESS
                DELIMITED BY SIZE INTO EANO
            WRITE EANO
+           MOVE M-MAT     TO H-MAT
+           MOVE M-CDE-MVT TO H-CDE-MVT
+           MOVE 0         TO H-PRMBS-AV H-PRMBS-AP
+           MOVE SPACES    TO H-TAUX-AV H-TAUX-AP
+           MOVE NB-MESS   TO H-RESULT
+           PERFORM WRITE-HIST
+           .
+       WRITE-HIST.
+      * TRACE PERMANENTE DE CHAQUE MOUVEMENT APPLIQUE (AVANT/APRES)
+           MOVE DAT(1:10) TO H-DATE
+           MOVE TIM       TO H-HEURE
+           EXEC SQL
+               INSERT INTO THISTMVT
+               VALUES (:H-MAT, :H-CDE-MVT, :H-PRMBS-AV, :H-PRMBS-AP,
+                 :H-TAUX-AV, :H-TAUX-AP, :H-RESULT, :H-DATE, :H-HEURE)
+           END-EXEC
+           PERFORM TEST-SQLCODE
            .
 
             
\ No newline at end of file

@@ -0,0 +1,12 @@
+      * THIST - HOST STRUCTURE FOR TABLE THISTMVT (DCLGEN STYLE)
+      * PERMANENT AUDIT TRAIL OF MOVEMENTS APPLIED TO TASSURES
+       01  DCLTHISTMVT.
+           05 H-MAT           PIC X(6).
+           05 H-CDE-MVT       PIC X.
+           05 H-PRMBS-AV      PIC 9(4)V99.
+           05 H-PRMBS-AP      PIC 9(4)V99.
+           05 H-TAUX-AV       PIC X(2).
+           05 H-TAUX-AP       PIC X(2).
+           05 H-RESULT        PIC X(3).
+           05 H-DATE          PIC X(10).
+           05 H-HEURE         PIC X(8).

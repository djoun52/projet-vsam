@@ -7,6 +7,10 @@
              FILE STATUS  WS-ASR.
              SELECT MVT  ASSIGN MVT
              FILE STATUS  WS-MVT.
+             SELECT REJET  ASSIGN REJET
+             FILE STATUS  WS-REJET.
+             SELECT VEHIC  ASSIGN VEHIC
+             FILE STATUS  WS-VEHIC.
        DATA DIVISION.
        FILE SECTION.
        FD  ASSUR RECORDING F.
@@ -20,7 +24,16 @@
            05 ASR-PRMBS      PIC 9(4)V99.
            05 ASR-PRMT       PIC X.
            05 ASR-TAUX       PIC X(2).
-           05                PIC X(9).
+           05 ASR-ACTIF      PIC X.
+             88 ASR-ACTIVE     VALUE 'O'.
+             88 ASR-SUSPENDU   VALUE 'N'.
+           05 ASR-DT-EFFET   PIC 9(8).
+           05 ASR-DT-EXPIR   PIC 9(8).
+       01  EASSUR-TRL REDEFINES EASSUR.
+           05 TRL-ASR-INDIC  PIC X(6).
+             88 ASR-IS-TRAILER VALUE HIGH-VALUES.
+           05 TRL-ASR-NB-ENR PIC 9(6).
+           05 FILLER         PIC X(76).
        FD  MVT RECORDING F.
        01  EMVT.
            05 MVT-MATRICUL   PIC X(6).
@@ -34,7 +47,28 @@
            05 MVT-TAUX       PIC X(2).
            05                PIC X.
            05 CDE-MVT        PIC X.
-           05 FILLER         PIC X(7).
+           05 MVT-DT-EFFET   PIC 9(8).
+           05 MVT-DT-EXPIR   PIC 9(8).
+           05 FILLER         PIC X(3).
+       01  EMVT-TRL REDEFINES EMVT.
+           05 TRL-MVT-INDIC  PIC X(6).
+             88 MVT-IS-TRAILER VALUE HIGH-VALUES.
+           05 TRL-MVT-NB-ENR PIC 9(6).
+           05 FILLER         PIC X(80).
+       FD  REJET RECORDING F.
+       01  EREJET.
+           05 REJ-TYPE        PIC X(5).
+      * REJ-ENREG DOIT LOGER LE PLUS LARGE DES ENREGISTREMENTS REJETES
+      * (EMVT, 92 OCTETS DEPUIS L'AJOUT DE MVT-DT-EFFET/DT-EXPIR) POUR
+      * QUE LE REJET SOIT RETRAITABLE SANS PERTE DE DONNEES
+           05 REJ-ENREG       PIC X(92).
+       FD  VEHIC RECORDING F.
+       01  EVEHIC.
+           05 VEH-MATRICUL    PIC X(6).
+           05 VEH-NUM-VEHIC   PIC 9(2).
+           05 VEH-TYPE-VEHIC  PIC X.
+           05 VEH-TAUX-VEHIC  PIC X(2).
+           05 VEH-PRM-VEHIC   PIC 9(4)V99.
        WORKING-STORAGE SECTION.
            EXEC SQL
               INCLUDE SQLCA
@@ -45,6 +79,9 @@
            EXEC SQL
               INCLUDE TMVT
            END-EXEC.
+           EXEC SQL
+              INCLUDE TVEH
+           END-EXEC.
       *    PARAMETRES DSNTIAR
        01  ERR-MSG.
            05  ERR-LONG   PIC S9(4) COMP VALUE +720.
@@ -55,6 +92,14 @@
        01  SQLCDA         PIC S9(4) COMP.
        77  WS-ASR         PIC XX.
        77  WS-MVT         PIC XX.
+       77  WS-REJET       PIC XX.
+       77  WS-VEHIC       PIC XX.
+       77  CPT-COMMIT     PIC 9(6) VALUE 0.
+       77  CPT-COMMIT-MAX PIC 9(4) VALUE 500.
+       77  CPT-ASR-LU     PIC 9(6) VALUE 0.
+       77  CPT-MVT-LU     PIC 9(6) VALUE 0.
+       77  WS-TRL-ASR-NB  PIC 9(6) VALUE 0.
+       77  WS-TRL-MVT-NB  PIC 9(6) VALUE 0.
 
            EXEC SQL DECLARE CURSA CURSOR FOR 
                SELECT *
@@ -67,16 +112,37 @@
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        PARAG1.
+      * PASSE DE CONTROLE : LE TOTAL DU TRAILER EST VERIFIE AVANT
+      * TOUTE INSERTION/COMMIT, PAS SEULEMENT AVANT LE COMMIT FINAL
+           OPEN INPUT ASSUR
+           PERFORM TEST-STAT-ASSUR
+           PERFORM SCAN-TRL-ASSUR
+           CLOSE ASSUR
+           OPEN INPUT MVT
+           PERFORM TEST-STAT-MVT
+           PERFORM SCAN-TRL-MVT
+           CLOSE MVT
            OPEN INPUT ASSUR
            OPEN INPUT MVT
+           OPEN INPUT VEHIC
+           OPEN OUTPUT REJET
            PERFORM TEST-STAT-ASSUR
            PERFORM TEST-STAT-MVT
+           PERFORM TEST-STAT-VEHIC
+           PERFORM TEST-STAT-REJET
            PERFORM FEEDASSURT
            PERFORM FEEDMVT
-           CLOSE MVT    
-           CLOSE ASSUR    
+           PERFORM FEEDVEHIC
+           EXEC SQL COMMIT END-EXEC
+           MOVE 0 TO CPT-COMMIT
+           CLOSE MVT
+           CLOSE ASSUR
+           CLOSE VEHIC
+           CLOSE REJET
            PERFORM TEST-STAT-MVT
            PERFORM TEST-STAT-ASSUR
+           PERFORM TEST-STAT-VEHIC
+           PERFORM TEST-STAT-REJET
            .
        PARAG-FIN.
            STOP RUN.
@@ -88,7 +154,7 @@
            .
        FEEDASSURT.
            READ ASSUR
-           PERFORM UNTIL WS-ASR = '10'
+           PERFORM UNTIL WS-ASR = '10' OR ASR-IS-TRAILER
              MOVE ASR-MATRICUL TO  A-MAT
              MOVE ASR-NM-PRNM  TO  A-NOM-PRN
              MOVE ASR-ADSS     TO  A-ADSS    
@@ -97,23 +163,42 @@
              MOVE ASR-TPV      TO  A-TV
              MOVE ASR-PRMBS    TO  A-PB
              MOVE ASR-PRMT     TO  A-BON-MAL
-             MOVE ASR-TAUX     TO  A-TAUX             
+             MOVE ASR-TAUX     TO  A-TAUX
+             MOVE ASR-ACTIF    TO  A-ACTIF
+             MOVE ASR-DT-EFFET TO  A-DT-EFFET
+             MOVE ASR-DT-EXPIR TO  A-DT-EXPIR
+             IF NOT A-ACTIVE AND NOT A-SUSPENDU
+               MOVE 'O' TO A-ACTIF
+             END-IF
              EXEC SQL
-               INSERT INTO TASSURES 
+               INSERT INTO TASSURES
                VALUES (:A-MAT, :A-NOM-PRN, :A-ADSS, :A-CP, :A-VILLE,
-                 :A-TV, :A-PB, :A-BON-MAL, :A-TAUX)
+                 :A-TV, :A-PB, :A-BON-MAL, :A-TAUX, :A-ACTIF,
+                 :A-DT-EFFET, :A-DT-EXPIR)
              END-EXEC
              IF SQLCODE = -803
-                 DISPLAY ASR-MATRICUL ' EXISTE DEJA'
+                 DISPLAY ASR-MATRICUL ' EXISTE DEJA - MISE A JOUR'
+                 EXEC SQL
+                   UPDATE TASSURES
+                      SET NOM_PRN = :A-NOM-PRN, ADSS = :A-ADSS,
+                          CP = :A-CP, VILLE = :A-VILLE, TV = :A-TV,
+                          PB = :A-PB, BON_MAL = :A-BON-MAL,
+                          TAUX = :A-TAUX, ACTIF = :A-ACTIF,
+                          DT_EFFET = :A-DT-EFFET, DT_EXPIR = :A-DT-EXPIR
+                    WHERE MAT = :A-MAT
+                 END-EXEC
+                 PERFORM TEST-SQLCODE
+                 PERFORM CHECK-COMMIT
              ELSE
                PERFORM TEST-SQLCODE
+               PERFORM CHECK-COMMIT
              END-IF
              READ ASSUR
            END-PERFORM
            .
        FEEDMVT.
            READ MVT
-           PERFORM UNTIL WS-MVT = '10'
+           PERFORM UNTIL WS-MVT = '10' OR MVT-IS-TRAILER
              MOVE MVT-MATRICUL TO  M-MAT
              MOVE MVT-NM-PRNM  TO  M-NOM-PRN
              MOVE MVT-ADSS     TO  M-ADSS    
@@ -122,21 +207,105 @@
              MOVE MVT-TPV      TO  M-TV
              MOVE MVT-PRMBS    TO  M-PB
              MOVE MVT-PRMT     TO  M-BON-MAL
-             MOVE MVT-TAUX     TO  M-TAUX             
+             MOVE MVT-TAUX     TO  M-TAUX
              MOVE CDE-MVT      TO  M-CDE-MVT
+             MOVE MVT-DT-EFFET TO  M-DT-EFFET
+             MOVE MVT-DT-EXPIR TO  M-DT-EXPIR
              EXEC SQL
-               INSERT INTO TMVTPROJ 
+               INSERT INTO TMVTPROJ
                VALUES (:M-MAT, :M-NOM-PRN, :M-ADSS, :M-CP, :M-VILLE,
-                 :M-TV, :M-PB, :M-BON-MAL, :M-TAUX, :M-CDE-MVT)
+                 :M-TV, :M-PB, :M-BON-MAL, :M-TAUX, :M-CDE-MVT,
+                 :M-DT-EFFET, :M-DT-EXPIR)
              END-EXEC
              IF SQLCODE = -803
                  DISPLAY MVT-MATRICUL ' EXISTE DEJA'
+                 MOVE 'MVT  ' TO REJ-TYPE
+                 MOVE EMVT    TO REJ-ENREG
+                 WRITE EREJET
              ELSE
                PERFORM TEST-SQLCODE
+               PERFORM CHECK-COMMIT
              END-IF
              READ MVT
            END-PERFORM
            .
+       FEEDVEHIC.
+           READ VEHIC
+           PERFORM UNTIL WS-VEHIC = '10'
+             MOVE VEH-MATRICUL   TO  V-MAT
+             MOVE VEH-NUM-VEHIC  TO  V-NUM-VEHIC
+             MOVE VEH-TYPE-VEHIC TO  V-TYPE-VEHIC
+             MOVE VEH-TAUX-VEHIC TO  V-TAUX-VEHIC
+             MOVE VEH-PRM-VEHIC  TO  V-PRM-VEHIC
+             EXEC SQL
+               INSERT INTO TVEHICULES
+               VALUES (:V-MAT, :V-NUM-VEHIC, :V-TYPE-VEHIC,
+                 :V-TAUX-VEHIC, :V-PRM-VEHIC)
+             END-EXEC
+             IF SQLCODE = -803
+                 DISPLAY VEH-MATRICUL ' VEHICULE EXISTE DEJA'
+                 MOVE 'VEHIC' TO REJ-TYPE
+                 MOVE EVEHIC  TO REJ-ENREG
+                 WRITE EREJET
+             ELSE
+               PERFORM TEST-SQLCODE
+               PERFORM CHECK-COMMIT
+             END-IF
+             READ VEHIC
+           END-PERFORM
+           .
+       SCAN-TRL-ASSUR.
+      * PRE-LECTURE COMPLETE DU FICHIER ASSUR POUR VERIFIER LE TOTAL
+      * DE CONTROLE DU TRAILER AVANT LE MOINDRE INSERT/COMMIT DB2
+           MOVE 0 TO CPT-ASR-LU
+           READ ASSUR
+           PERFORM UNTIL WS-ASR = '10' OR ASR-IS-TRAILER
+             ADD 1 TO CPT-ASR-LU
+             READ ASSUR
+           END-PERFORM
+           IF NOT ASR-IS-TRAILER
+             DISPLAY 'ERREUR : TRAILER ASSUR ABSENT OU FICHIER TRONQUE'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE TRL-ASR-NB-ENR TO WS-TRL-ASR-NB
+           IF WS-TRL-ASR-NB NOT = CPT-ASR-LU
+             DISPLAY 'ERREUR : TOTAL CONTROLE ASSUR ATTENDU '
+                 WS-TRL-ASR-NB ' LU ' CPT-ASR-LU
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       SCAN-TRL-MVT.
+      * PRE-LECTURE COMPLETE DU FICHIER MVT POUR VERIFIER LE TOTAL
+      * DE CONTROLE DU TRAILER AVANT LE MOINDRE INSERT/COMMIT DB2
+           MOVE 0 TO CPT-MVT-LU
+           READ MVT
+           PERFORM UNTIL WS-MVT = '10' OR MVT-IS-TRAILER
+             ADD 1 TO CPT-MVT-LU
+             READ MVT
+           END-PERFORM
+           IF NOT MVT-IS-TRAILER
+             DISPLAY 'ERREUR : TRAILER MVT ABSENT OU FICHIER TRONQUE'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE TRL-MVT-NB-ENR TO WS-TRL-MVT-NB
+           IF WS-TRL-MVT-NB NOT = CPT-MVT-LU
+             DISPLAY 'ERREUR : TOTAL CONTROLE MVT ATTENDU '
+                 WS-TRL-MVT-NB ' LU ' CPT-MVT-LU
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       CHECK-COMMIT.
+      * COMMIT PAR PAQUETS POUR EVITER UNE TRANSACTION TROP LONGUE
+           ADD 1 TO CPT-COMMIT
+           IF CPT-COMMIT >= CPT-COMMIT-MAX
+             EXEC SQL COMMIT END-EXEC
+             MOVE 0 TO CPT-COMMIT
+           END-IF
+           .
        PARAG-ERR.
            DISPLAY 'ERREUR DB2 INSERT'
            DISPLAY 'APPEL DSNTIAR (MISE EN FORME SQLCA)'
@@ -161,4 +330,18 @@
              STOP RUN
            END-IF
            .
+       TEST-STAT-VEHIC.
+           IF WS-VEHIC NOT = '00'
+             DISPLAY 'ERREUR FICHIER VEHIC ' WS-VEHIC
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-REJET.
+           IF WS-REJET NOT = '00'
+             DISPLAY 'ERREUR FICHIER REJET ' WS-REJET
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
        
\ No newline at end of file

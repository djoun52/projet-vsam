@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAJASFAC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT  ASSIGN FACT
+             FILE STATUS  WS-FACT.
+           SELECT STAT  ASSIGN STAT
+             FILE STATUS  WS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACT RECORDING F.
+       01  EFACT.
+           05 FAC-MAT         PIC X(6).
+           05 FAC-NOM-PRN     PIC X(20).
+           05 FAC-PRMBS       PIC 9(4)V99.
+           05 FAC-PRMT        PIC X.
+           05 FAC-TAUX        PIC X(2).
+           05 FAC-PRM-NET     PIC 9(6)V99.
+           05 FILLER          PIC X(43).
+       FD  STAT RECORDING F.
+       01  ESTAT              PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-FACT        PIC XX.
+       77  WS-STAT        PIC XX.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  TAUX-NUM           PIC 9(2).
+       77  PRM-TAUX           PIC 9(6)V99.
+       77  NB-LIGNE-FAC       PIC S9(8) COMP VALUE 0.
+       01  DIS-RESP           PIC ZZZZZ9.
+       77  LGN-DEB3           PIC X(80) VALUE ALL SPACE.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TASR
+           END-EXEC.
+           EXEC SQL DECLARE CURSF CURSOR FOR
+               SELECT MAT, NOM_PRN, PB, BON_MAL, TAUX
+                 FROM TASSURES
+                WHERE ACTIF = 'O'
+                ORDER BY MAT ASC
+           END-EXEC
+       01  ERR-MSG.
+           05  ERR-LONG   PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT    PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG   PIC S9(9) COMP VALUE 72.
+       01  I              PIC 99.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT FACT
+           OPEN OUTPUT STAT
+           PERFORM TEST-STAT-FACT
+           PERFORM TEST-STAT-STAT
+      * AFFICHAGE DE LA DATE ET DE L'HEURE
+           PERFORM CREA-DAT-TIME
+           EXEC SQL OPEN CURSF END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL FETCH CURSF
+               INTO :A-MAT, :A-NOM-PRN, :A-PB, :A-BON-MAL, :A-TAUX
+           END-EXEC
+           PERFORM UNTIL SQLCODE = 100
+             PERFORM CALC-PRM-NET
+             PERFORM WRITE-FACT
+             EXEC SQL FETCH CURSF
+                 INTO :A-MAT, :A-NOM-PRN, :A-PB, :A-BON-MAL, :A-TAUX
+             END-EXEC
+           END-PERFORM
+           EXEC SQL CLOSE CURSF END-EXEC
+           PERFORM TEST-SQLCODE
+           PERFORM CREA-TABL-STAT
+           CLOSE FACT
+           CLOSE STAT
+           PERFORM TEST-STAT-FACT
+           PERFORM TEST-STAT-STAT
+           GOBACK
+           .
+
+       CALC-PRM-NET.
+      * CALCULE LA PRIME NETTE A PARTIR DE LA PRIME DE BASE (PRMBS),
+      * DU CODE TAUX (BAREME BONUS/MALUS EN POURCENTAGE) ET DE
+      * L'INDICATEUR BONUS/MALUS (PRMT) : 'B' MINORE LA PRIME DE BASE,
+      * 'M' LA MAJORE, TOUTE AUTRE VALEUR LAISSE LA PRIME INCHANGEE
+           MOVE 0 TO TAUX-NUM
+           IF A-TAUX IS NUMERIC
+             MOVE A-TAUX TO TAUX-NUM
+           ELSE
+             DISPLAY 'ATTENTION : TAUX NON NUMERIQUE POUR ' A-MAT
+                 ' (' A-TAUX ') - AJUSTEMENT IGNORE'
+           END-IF
+           COMPUTE PRM-TAUX = A-PB * TAUX-NUM / 100
+           EVALUATE A-BON-MAL
+             WHEN 'B'
+               COMPUTE FAC-PRM-NET = A-PB - PRM-TAUX
+             WHEN 'M'
+               COMPUTE FAC-PRM-NET = A-PB + PRM-TAUX
+             WHEN OTHER
+               MOVE A-PB TO FAC-PRM-NET
+           END-EVALUATE
+           .
+
+       WRITE-FACT.
+           MOVE A-MAT     TO FAC-MAT
+           MOVE A-NOM-PRN TO FAC-NOM-PRN
+           MOVE A-PB      TO FAC-PRMBS
+           MOVE A-BON-MAL TO FAC-PRMT
+           MOVE A-TAUX    TO FAC-TAUX
+           WRITE EFACT
+           MOVE ALL ' ' TO EFACT
+           ADD 1 TO NB-LIGNE-FAC
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           MOVE 'API3' TO LGN-DEB3(1:4)
+           MOVE 'EXTRACTION FACTURATION - PRIMES NETTES' TO
+                LGN-DEB3(8:38)
+           MOVE DAT TO LGN-DEB3(51:30)
+           STRING LGN-DEB3 DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           .
+
+       CREA-TABL-STAT.
+           MOVE NB-LIGNE-FAC TO DIS-RESP
+           STRING '020 - NOMBRE D''ENREGISTREMENTS FACTURES      : '
+              DIS-RESP DELIMITED BY SIZE INTO ESTAT
+           PERFORM WRITE-STAT
+           .
+
+       TEST-STAT-FACT.
+           IF WS-FACT NOT = '00'
+             DISPLAY 'ERREUR FICHIER FACT ' WS-FACT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-STAT.
+           IF WS-STAT NOT = '00'
+             DISPLAY 'ERREUR FICHIER STAT ' WS-STAT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-SQLCODE.
+           IF SQLCODE NOT = 0
+             PERFORM PARAG-ERR
+           END-IF
+           .
+       PARAG-ERR.
+           DISPLAY 'ERREUR DB2 SELECT'
+           DISPLAY 'APPEL DSNTIAR (MISE EN FORME SQLCA)'
+           CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+              DISPLAY ERR-TXT (I)
+           END-PERFORM
+           STOP RUN.
+
+       WRITE-STAT.
+           WRITE ESTAT
+           MOVE ALL ' ' TO ESTAT
+           .

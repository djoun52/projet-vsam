@@ -0,0 +1,17 @@
+      * TASR - HOST STRUCTURE FOR TABLE TASSURES (DCLGEN STYLE)
+      * COLUMN ORDER MATCHES THE PHYSICAL COLUMN ORDER OF TASSURES
+       01  DCLTASSURES.
+           05 A-MAT           PIC X(6).
+           05 A-NOM-PRN       PIC X(20).
+           05 A-ADSS          PIC X(18).
+           05 A-CP            PIC 9(5).
+           05 A-VILLE         PIC X(12).
+           05 A-TV            PIC X.
+           05 A-PB            PIC 9(4)V99.
+           05 A-BON-MAL       PIC X.
+           05 A-TAUX          PIC X(2).
+           05 A-ACTIF         PIC X.
+             88 A-ACTIVE        VALUE 'O'.
+             88 A-SUSPENDU      VALUE 'N'.
+           05 A-DT-EFFET      PIC 9(8).
+           05 A-DT-EXPIR      PIC 9(8).

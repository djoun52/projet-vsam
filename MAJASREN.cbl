@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAJASREN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENOUV  ASSIGN RENOUV
+             FILE STATUS  WS-RENOUV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENOUV RECORDING F.
+       01  ERENOUV            PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-RENOUV      PIC XX.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  NB-JOURS-RENOUVEL PIC 9(3) VALUE 30.
+       77  WS-DT-JOUR         PIC 9(8).
+       77  WS-DT-LIMITE       PIC 9(8).
+       77  NB-LIGNE-REN       PIC S9(8) COMP VALUE 0.
+      * TABLE DU NOMBRE DE JOURS PAR MOIS (FEVRIER = 28, AJUSTE A 29
+      * EN ANNEE BISSEXTILE PAR CALC-JOURS-MOIS) POUR LE CALCUL DE LA
+      * BORNE DE RENOUVELLEMENT SANS DEBORDER SUR UN PIC 9(8) AAAAMMJJ
+       01  TAB-JOURS-MOIS-L   PIC X(24) VALUE
+               '312831303130313130313031'.
+       01  TAB-JOURS-MOIS REDEFINES TAB-JOURS-MOIS-L.
+           05 JM-JOURS OCCURS 12 PIC 99.
+       77  WS-AAAA            PIC 9(4).
+       77  WS-MM              PIC 99.
+       77  WS-JJ              PIC 99.
+       77  WS-JOURS-MOIS      PIC 99.
+       77  WS-DIVQ            PIC 9(6).
+       77  WS-REST4           PIC 99.
+       77  WS-REST100         PIC 99.
+       77  WS-REST400         PIC 999.
+       77  IND-BISSEXTILE     PIC X VALUE 'N'.
+         88 ANNEE-BISSEXTILE    VALUE 'O'.
+       01  DIS-RESP           PIC ZZZZZ9.
+       77  LGN-DEB3           PIC X(80) VALUE ALL SPACE.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TASR
+           END-EXEC.
+           EXEC SQL DECLARE CURSR CURSOR FOR
+               SELECT MAT, NOM_PRN, DT_EFFET, DT_EXPIR
+                 FROM TASSURES
+                WHERE ACTIF = 'O'
+                  AND DT_EXPIR BETWEEN :WS-DT-JOUR AND :WS-DT-LIMITE
+                ORDER BY DT_EXPIR ASC
+           END-EXEC
+       01  ERR-MSG.
+           05  ERR-LONG   PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT    PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG   PIC S9(9) COMP VALUE 72.
+       01  I              PIC 99.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT RENOUV
+           PERFORM TEST-STAT-RENOUV
+      * AFFICHAGE DE LA DATE ET DE L'HEURE
+           PERFORM CREA-DAT-TIME
+           PERFORM CALC-BORNES-DATE
+           EXEC SQL OPEN CURSR END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL FETCH CURSR
+               INTO :A-MAT, :A-NOM-PRN, :A-DT-EFFET, :A-DT-EXPIR
+           END-EXEC
+           PERFORM UNTIL SQLCODE = 100
+             PERFORM WRITE-RENOUV
+             EXEC SQL FETCH CURSR
+                 INTO :A-MAT, :A-NOM-PRN, :A-DT-EFFET, :A-DT-EXPIR
+             END-EXEC
+           END-PERFORM
+           EXEC SQL CLOSE CURSR END-EXEC
+           PERFORM TEST-SQLCODE
+           PERFORM CREA-TABL-STAT
+           CLOSE RENOUV
+           PERFORM TEST-STAT-RENOUV
+           GOBACK
+           .
+
+       CALC-BORNES-DATE.
+      * BORNES DE LA FENETRE DE RENOUVELLEMENT : DU JOUR COURANT A
+      * NB-JOURS-RENOUVEL JOURS PLUS TARD (COMPARAISON SUR AAAAMMJJ)
+           MOVE DAT(7:4) TO WS-DT-JOUR(1:4)
+           MOVE DAT(4:2) TO WS-DT-JOUR(5:2)
+           MOVE DAT(1:2) TO WS-DT-JOUR(7:2)
+           PERFORM CALC-DATE-LIMITE
+           .
+       CALC-DATE-LIMITE.
+      * AJOUTE NB-JOURS-RENOUVEL JOURS CALENDAIRES A WS-DT-JOUR AVEC
+      * REPORT SUR LE MOIS/L'ANNEE SUIVANTS : UNE SIMPLE ADDITION SUR
+      * LE PIC 9(8) AAAAMMJJ DEBORDERAIT LE CHAMP JOUR EN FIN DE MOIS
+           MOVE WS-DT-JOUR(1:4) TO WS-AAAA
+           MOVE WS-DT-JOUR(5:2) TO WS-MM
+           MOVE WS-DT-JOUR(7:2) TO WS-JJ
+           ADD NB-JOURS-RENOUVEL TO WS-JJ
+           PERFORM CALC-JOURS-MOIS
+           PERFORM UNTIL WS-JJ <= WS-JOURS-MOIS
+             SUBTRACT WS-JOURS-MOIS FROM WS-JJ
+             ADD 1 TO WS-MM
+             IF WS-MM > 12
+               MOVE 1 TO WS-MM
+               ADD 1 TO WS-AAAA
+             END-IF
+             PERFORM CALC-JOURS-MOIS
+           END-PERFORM
+           MOVE WS-AAAA TO WS-DT-LIMITE(1:4)
+           MOVE WS-MM   TO WS-DT-LIMITE(5:2)
+           MOVE WS-JJ   TO WS-DT-LIMITE(7:2)
+           .
+       CALC-JOURS-MOIS.
+      * NOMBRE DE JOURS DU MOIS WS-MM POUR L'ANNEE WS-AAAA (FEVRIER
+      * PASSE A 29 JOURS EN ANNEE BISSEXTILE)
+           MOVE JM-JOURS(WS-MM) TO WS-JOURS-MOIS
+           IF WS-MM = 2
+             PERFORM CALC-BISSEXTILE
+             IF ANNEE-BISSEXTILE
+               MOVE 29 TO WS-JOURS-MOIS
+             END-IF
+           END-IF
+           .
+       CALC-BISSEXTILE.
+      * BISSEXTILE SI DIVISIBLE PAR 4, SAUF SIECLES NON DIVISIBLES
+      * PAR 400 (REGLE GREGORIENNE)
+           MOVE 'N' TO IND-BISSEXTILE
+           DIVIDE WS-AAAA BY 4 GIVING WS-DIVQ REMAINDER WS-REST4
+           IF WS-REST4 = 0
+             DIVIDE WS-AAAA BY 100 GIVING WS-DIVQ REMAINDER WS-REST100
+             IF WS-REST100 NOT = 0
+               MOVE 'O' TO IND-BISSEXTILE
+             ELSE
+               DIVIDE WS-AAAA BY 400 GIVING WS-DIVQ
+                   REMAINDER WS-REST400
+               IF WS-REST400 = 0
+                 MOVE 'O' TO IND-BISSEXTILE
+               END-IF
+             END-IF
+           END-IF
+           .
+
+       WRITE-RENOUV.
+           MOVE ALL ' ' TO ERENOUV
+           STRING A-MAT ' ' A-NOM-PRN ' EXPIRE LE ' A-DT-EXPIR
+               DELIMITED BY SIZE INTO ERENOUV
+           WRITE ERENOUV
+           ADD 1 TO NB-LIGNE-REN
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           MOVE 'API3' TO LGN-DEB3(1:4)
+           MOVE 'LISTE DES POLICES ARRIVANT A ECHEANCE' TO
+                LGN-DEB3(8:37)
+           MOVE DAT TO LGN-DEB3(51:30)
+           MOVE LGN-DEB3 TO ERENOUV
+           WRITE ERENOUV
+           MOVE ALL ' ' TO ERENOUV
+           .
+
+       CREA-TABL-STAT.
+           MOVE NB-LIGNE-REN TO DIS-RESP
+           STRING '021 - NOMBRE DE POLICES A RENOUVELER          : '
+              DIS-RESP DELIMITED BY SIZE INTO ERENOUV
+           WRITE ERENOUV
+           MOVE ALL ' ' TO ERENOUV
+           .
+
+       TEST-STAT-RENOUV.
+           IF WS-RENOUV NOT = '00'
+             DISPLAY 'ERREUR FICHIER RENOUV ' WS-RENOUV
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-SQLCODE.
+           IF SQLCODE NOT = 0
+             PERFORM PARAG-ERR
+           END-IF
+           .
+       PARAG-ERR.
+           DISPLAY 'ERREUR DB2 SELECT'
+           DISPLAY 'APPEL DSNTIAR (MISE EN FORME SQLCA)'
+           CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+              DISPLAY ERR-TXT (I)
+           END-PERFORM
+           STOP RUN.

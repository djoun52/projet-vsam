@@ -17,9 +17,24 @@
        WORKING-STORAGE SECTION.
        77  WS-MESS        PIC XX.
        77  WS-ANO        PIC XX.
-       01  NB-MESS  PIC X(3).    
+       01  NB-MESS  PIC X(3).
        01  MESS           PIC X(60).
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
        77  SOUSPROG3      PIC X(8) VALUE 'SMESSERR'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  WS-CP-DEPT     PIC X(2).
+       77  WS-CP-COUNT    PIC S9(4) COMP.
+       77  WS-TAUX-COUNT  PIC S9(4) COMP.
+       77  IND-CP-OK      PIC X VALUE 'N'.
+         88 CP-VALIDE       VALUE 'O'.
+         88 CP-INVALIDE     VALUE 'N'.
+       77  IND-TAUX-OK    PIC X VALUE 'N'.
+         88 TAUX-VALIDE     VALUE 'O'.
+         88 TAUX-INVALIDE   VALUE 'N'.
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -29,6 +44,12 @@
            EXEC SQL
               INCLUDE TMVT
            END-EXEC.
+           EXEC SQL
+              INCLUDE THIST
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TCPTX
+           END-EXEC.
        01  ERR-MSG.
            05  ERR-LONG   PIC S9(4) COMP VALUE +720.
            05  ERR-TXT    PIC X(72) OCCURS 10 TIMES.
@@ -47,14 +68,19 @@
            05 MVT-TAUX       PIC X(2).
            05                PIC X.
            05 CDE-MVT        PIC X.
-           05 FILLER         PIC X(7).
+           05 MVT-STATUT     PIC X(3).
+           05 MVT-DT-EFFET   PIC 9(8).
+           05 MVT-DT-EXPIR   PIC 9(8).
+           05 FILLER         PIC X(4).
        PROCEDURE DIVISION USING MVT.
            OPEN OUTPUT MESSG
            OPEN OUTPUT ANO
            PERFORM TEST-STAT-MESS
            MOVE MVT TO EMESSG
            WRITE EMESSG
-      * AFFICHAGE DE LA DATE ET DE L'HEURE      
+      * AFFICHAGE DE LA DATE ET DE L'HEURE
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
            PERFORM TEST-SQLCODE
            PERFORM CHECK-MOV
            CLOSE MESSG
@@ -71,53 +97,206 @@
              PERFORM MODIF
            WHEN 'S'
              PERFORM SUPP
+           WHEN 'T'
+             PERFORM SUSPEND
+           WHEN 'V'
+             PERFORM REACTIVATE
            WHEN OTHER
              MOVE '001' TO NB-MESS
              PERFORM WRITE-ERROR
            END-EVALUATE
            .
 
+       SUSPEND.
+      * MARQUE LA LIGNE INACTIVE SANS LA SUPPRIMER (CDE-MVT = 'T')
+           PERFORM MVTODCLGEN
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :MVT-MATRICUL
+           END-EXEC
+           EXEC SQL
+               UPDATE TASSURES
+                  SET ACTIF = 'N'
+                WHERE :MVT-MATRICUL = MAT
+           END-EXEC
+           IF SQLCODE = 100
+             MOVE '007' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             PERFORM TEST-SQLCODE
+             MOVE MVT-MATRICUL TO H-MAT
+             MOVE CDE-MVT      TO H-CDE-MVT
+             MOVE H-PRMBS-AV   TO H-PRMBS-AP
+             MOVE H-TAUX-AV    TO H-TAUX-AP
+             MOVE 'OK '        TO H-RESULT
+             PERFORM WRITE-HIST
+           END-IF
+           .
+       REACTIVATE.
+      * REACTIVE UNE LIGNE PRECEDEMMENT SUSPENDUE (CDE-MVT = 'V')
+           PERFORM MVTODCLGEN
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :MVT-MATRICUL
+           END-EXEC
+           EXEC SQL
+               UPDATE TASSURES
+                  SET ACTIF = 'O'
+                WHERE :MVT-MATRICUL = MAT
+           END-EXEC
+           IF SQLCODE = 100
+             MOVE '008' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             PERFORM TEST-SQLCODE
+             MOVE MVT-MATRICUL TO H-MAT
+             MOVE CDE-MVT      TO H-CDE-MVT
+             MOVE H-PRMBS-AV   TO H-PRMBS-AP
+             MOVE H-TAUX-AV    TO H-TAUX-AP
+             MOVE 'OK '        TO H-RESULT
+             PERFORM WRITE-HIST
+           END-IF
+           .
+
+       VALID-CP.
+           MOVE M-CP(1:2) TO WS-CP-DEPT
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-CP-COUNT
+                 FROM TCPTAUX
+                WHERE REF_TYPE = 'D' AND REF_VALUE = :WS-CP-DEPT
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           IF WS-CP-COUNT = 0
+             SET CP-INVALIDE TO TRUE
+           ELSE
+             SET CP-VALIDE TO TRUE
+           END-IF
+           .
+       VALID-TAUX.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-TAUX-COUNT
+                 FROM TCPTAUX
+                WHERE REF_TYPE = 'T' AND REF_VALUE = :M-TAUX
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           IF WS-TAUX-COUNT = 0
+             SET TAUX-INVALIDE TO TRUE
+           ELSE
+             SET TAUX-VALIDE TO TRUE
+           END-IF
+           .
        MODIF.
            PERFORM MVTODCLGEN
+      * VALIDATION DU CP ET DU TAUX CONTRE LA TABLE DE REFERENCE
+      * AVANT TOUTE MISE A JOUR DE LA LIGNE
+           PERFORM VALID-CP
+           PERFORM VALID-TAUX
+           IF NOT CP-VALIDE
+             MOVE '005' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             IF NOT TAUX-VALIDE
+               MOVE '006' TO NB-MESS
+               PERFORM WRITE-ERROR
+             ELSE
+               PERFORM MODIF-APPLY
+             END-IF
+           END-IF
+           .
+       MODIF-APPLY.
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :M-MAT
+           END-EXEC
            EXEC SQL
                UPDATE TASSURES
-                SET MAT = :M-MAT, NOM_PRN = :M-NOM-PRN, ADSS = :M-ADSS, 
+                SET MAT = :M-MAT, NOM_PRN = :M-NOM-PRN, ADSS = :M-ADSS,
                   CP = :M-CP, VILLE = :M-VILLE, TV = :M-TV, PB = :M-PB,
-                  BON_MAL = :M-BON-MAL, TAUX = :M-TAUX
+                  BON_MAL = :M-BON-MAL, TAUX = :M-TAUX,
+                  DT_EFFET = :M-DT-EFFET, DT_EXPIR = :M-DT-EXPIR
                 WHERE :M-MAT = MAT
            END-EXEC
            IF SQLCODE = 100
              MOVE '003' TO NB-MESS
              PERFORM WRITE-ERROR
-           ELSE 
+           ELSE
              PERFORM TEST-SQLCODE
-           END-IF 
+             MOVE M-MAT     TO H-MAT
+             MOVE CDE-MVT   TO H-CDE-MVT
+             MOVE M-PB      TO H-PRMBS-AP
+             MOVE M-TAUX    TO H-TAUX-AP
+             MOVE 'OK '     TO H-RESULT
+             PERFORM WRITE-HIST
+           END-IF
            .
        SUPP.
-           
+           MOVE 0 TO H-PRMBS-AV
+           MOVE SPACES TO H-TAUX-AV
+           EXEC SQL
+               SELECT PB, TAUX INTO :H-PRMBS-AV, :H-TAUX-AV
+                 FROM TASSURES WHERE MAT = :MVT-MATRICUL
+           END-EXEC
            EXEC SQL
                  DELETE FROM TASSURES WHERE :MVT-MATRICUL = MAT
            END-EXEC
            IF SQLCODE = 100
              MOVE '004' TO NB-MESS
              PERFORM WRITE-ERROR
-           ELSE 
+           ELSE
              PERFORM TEST-SQLCODE
+             MOVE MVT-MATRICUL TO H-MAT
+             MOVE CDE-MVT      TO H-CDE-MVT
+             MOVE 0            TO H-PRMBS-AP
+             MOVE SPACES       TO H-TAUX-AP
+             MOVE 'OK '        TO H-RESULT
+             PERFORM WRITE-HIST
            END-IF 
          
            .
        CREA-LIGNE.
            PERFORM MVTODCLGEN
+      * VALIDATION DU CP ET DU TAUX CONTRE LA TABLE DE REFERENCE
+      * AVANT TOUTE CREATION DE LIGNE
+           PERFORM VALID-CP
+           PERFORM VALID-TAUX
+           IF NOT CP-VALIDE
+             MOVE '005' TO NB-MESS
+             PERFORM WRITE-ERROR
+           ELSE
+             IF NOT TAUX-VALIDE
+               MOVE '006' TO NB-MESS
+               PERFORM WRITE-ERROR
+             ELSE
+               PERFORM CREA-LIGNE-APPLY
+             END-IF
+           END-IF
+           .
+       CREA-LIGNE-APPLY.
            EXEC SQL
-               INSERT INTO TASSURES 
+               INSERT INTO TASSURES
                VALUES (:M-MAT, :M-NOM-PRN, :M-ADSS, :M-CP, :M-VILLE,
-                 :M-TV, :M-PB, :M-BON-MAL, :M-TAUX)
+                 :M-TV, :M-PB, :M-BON-MAL, :M-TAUX, 'O',
+                 :M-DT-EFFET, :M-DT-EXPIR)
              END-EXEC
              IF SQLCODE = -803
-               MOVE '004' TO NB-MESS
+               MOVE '009' TO NB-MESS
                PERFORM WRITE-ERROR
              ELSE
                PERFORM TEST-SQLCODE
+               MOVE M-MAT     TO H-MAT
+               MOVE CDE-MVT   TO H-CDE-MVT
+               MOVE 0         TO H-PRMBS-AV
+               MOVE SPACES    TO H-TAUX-AV
+               MOVE M-PB      TO H-PRMBS-AP
+               MOVE M-TAUX    TO H-TAUX-AP
+               MOVE 'OK '     TO H-RESULT
+               PERFORM WRITE-HIST
              END-IF
            .
        MVTODCLGEN.
@@ -130,6 +309,8 @@
            MOVE MVT-PRMBS     TO M-PB
            MOVE MVT-PRMT      TO M-BON-MAL
            MOVE MVT-TAUX      TO M-TAUX
+           MOVE MVT-DT-EFFET  TO M-DT-EFFET
+           MOVE MVT-DT-EXPIR  TO M-DT-EXPIR
            .
 
          
@@ -166,6 +347,26 @@
            STRING M-MAT ' ERREUR : ' MESS 'IN DB PROC'
                DELIMITED BY SIZE INTO EANO
            WRITE EANO
+           MOVE M-MAT     TO H-MAT
+           MOVE M-CDE-MVT TO H-CDE-MVT
+           MOVE 0         TO H-PRMBS-AV H-PRMBS-AP
+           MOVE SPACES    TO H-TAUX-AV H-TAUX-AP
+           MOVE NB-MESS   TO H-RESULT
+           PERFORM WRITE-HIST
+           .
+       WRITE-HIST.
+      * TRACE PERMANENTE DE CHAQUE MOUVEMENT APPLIQUE (AVANT/APRES)
+      * H-RESULT PORTE DEJA LE CODE RETOUR (OK OU NB-MESS) : ON LE
+      * RECOPIE DANS LA ZONE DE LIAISON POUR L'APPELANT ONLINE
+           MOVE H-RESULT  TO MVT-STATUT
+           MOVE DAT(1:10) TO H-DATE
+           MOVE TIM       TO H-HEURE
+           EXEC SQL
+               INSERT INTO THISTMVT
+               VALUES (:H-MAT, :H-CDE-MVT, :H-PRMBS-AV, :H-PRMBS-AP,
+                 :H-TAUX-AV, :H-TAUX-AP, :H-RESULT, :H-DATE, :H-HEURE)
+           END-EXEC
+           PERFORM TEST-SQLCODE
            .
 
             
\ No newline at end of file

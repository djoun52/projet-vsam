@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAJASRCC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESP ASSIGN RESP
+             ORGANIZATION          INDEXED
+             ACCESS                SEQUENTIAL
+             RECORD KEY            RES-MATRICUL
+             FILE STATUS  WS-RESP.
+           SELECT RCC   ASSIGN RCC
+             FILE STATUS  WS-RCC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESP.
+       01  ERESP.
+           05 RES-MATRICUL   PIC X(6).
+           05 RES-NM-PRNM    PIC X(20).
+           05 RES-ADSS       PIC X(18).
+           05 RES-CP         PIC 9(5).
+           05 RES-VLL        PIC X(12).
+           05 RES-TPV        PIC X.
+           05 RES-PRMBS      PIC 9(4)V99.
+           05 RES-PRMT       PIC X.
+           05 RES-TAUX       PIC X(2).
+           05 RES-ACTIF      PIC X.
+             88 RES-ACTIVE     VALUE 'O'.
+             88 RES-SUSPENDU   VALUE 'N'.
+           05 RES-DT-EFFET   PIC 9(8).
+           05 RES-DT-EXPIR   PIC 9(8).
+       FD  RCC RECORDING F.
+       01  ERCC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-RESP        PIC XX.
+       77  WS-RCC         PIC XX.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  NB-COMPARE         PIC S9(8) COMP VALUE 0.
+       77  NB-ECART           PIC S9(8) COMP VALUE 0.
+       77  IND-ECART          PIC X VALUE 'N'.
+         88 LIGNE-ECART         VALUE 'O'.
+         88 LIGNE-IDENTIQUE     VALUE 'N'.
+       01  DIS-RESP           PIC ZZZZZ9.
+       77  LGN-DEB3           PIC X(80) VALUE ALL SPACE.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TASR
+           END-EXEC.
+       01  ERR-MSG.
+           05  ERR-LONG   PIC S9(4) COMP VALUE +720.
+           05  ERR-TXT    PIC X(72) OCCURS 10 TIMES.
+       01  ERR-TXT-LONG   PIC S9(9) COMP VALUE 72.
+       01  I              PIC 99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT RESP
+           OPEN OUTPUT RCC
+           PERFORM TEST-STAT-RESP
+           PERFORM TEST-STAT-RCC
+      * AFFICHAGE DE LA DATE ET DE L'HEURE
+           PERFORM CREA-DAT-TIME
+           READ RESP
+           PERFORM UNTIL WS-RESP = '10'
+             PERFORM COMPARE-LIGNE
+             READ RESP
+           END-PERFORM
+           PERFORM CREA-TABL-STAT
+           CLOSE RESP
+           CLOSE RCC
+           PERFORM TEST-STAT-RESP
+           PERFORM TEST-STAT-RCC
+           GOBACK
+           .
+
+       COMPARE-LIGNE.
+           ADD 1 TO NB-COMPARE
+           SET LIGNE-IDENTIQUE TO TRUE
+           MOVE RES-MATRICUL TO A-MAT
+           EXEC SQL
+               SELECT NOM_PRN, ADSS, CP, VILLE, TV, PB, BON_MAL, TAUX,
+                      ACTIF, DT_EFFET, DT_EXPIR
+                 INTO :A-NOM-PRN, :A-ADSS, :A-CP, :A-VILLE, :A-TV,
+                      :A-PB, :A-BON-MAL, :A-TAUX,
+                      :A-ACTIF, :A-DT-EFFET, :A-DT-EXPIR
+                 FROM TASSURES WHERE MAT = :A-MAT
+           END-EXEC
+           IF SQLCODE = 100
+             SET LIGNE-ECART TO TRUE
+             MOVE ALL ' ' TO ERCC
+             STRING RES-MATRICUL ' ABSENT DE TASSURES (PRESENT DANS '
+                 'RESP)' DELIMITED BY SIZE INTO ERCC
+             WRITE ERCC
+           ELSE
+             PERFORM TEST-SQLCODE
+             IF A-NOM-PRN NOT = RES-NM-PRNM OR A-ADSS NOT = RES-ADSS
+                OR A-CP NOT = RES-CP OR A-VILLE NOT = RES-VLL
+                OR A-TV NOT = RES-TPV OR A-PB NOT = RES-PRMBS
+                OR A-BON-MAL NOT = RES-PRMT OR A-TAUX NOT = RES-TAUX
+                OR A-ACTIF NOT = RES-ACTIF
+                OR A-DT-EFFET NOT = RES-DT-EFFET
+                OR A-DT-EXPIR NOT = RES-DT-EXPIR
+               SET LIGNE-ECART TO TRUE
+               MOVE ALL ' ' TO ERCC
+               STRING RES-MATRICUL ' ECART ENTRE RESP ET TASSURES'
+                   DELIMITED BY SIZE INTO ERCC
+               WRITE ERCC
+             END-IF
+           END-IF
+           IF LIGNE-ECART
+             ADD 1 TO NB-ECART
+           END-IF
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           MOVE 'API3' TO LGN-DEB3(1:4)
+           MOVE 'RECONCILIATION RESP (MAJAS) / TASSURES (MAJASDB)' TO
+                LGN-DEB3(8:49)
+           MOVE DAT TO LGN-DEB3(58:30)
+           MOVE LGN-DEB3 TO ERCC
+           WRITE ERCC
+           MOVE ALL ' ' TO ERCC
+           .
+
+       CREA-TABL-STAT.
+           MOVE NB-COMPARE TO DIS-RESP
+           STRING '022 - NOMBRE DE MATRICULES COMPARES           : '
+              DIS-RESP DELIMITED BY SIZE INTO ERCC
+           WRITE ERCC
+           MOVE ALL ' ' TO ERCC
+           MOVE NB-ECART TO DIS-RESP
+           STRING '023 - NOMBRE DE MATRICULES EN ECART            : '
+              DIS-RESP DELIMITED BY SIZE INTO ERCC
+           WRITE ERCC
+           MOVE ALL ' ' TO ERCC
+           IF NB-ECART = 0
+             STRING '024 - CONTROLE RECONCILIATION RESP/TASSURES  : OK'
+                DELIMITED BY SIZE INTO ERCC
+           ELSE
+             STRING '024 - CONTROLE RECONCILIATION RESP/TASSURES  : '
+                'MISMATCH' DELIMITED BY SIZE INTO ERCC
+           END-IF
+           WRITE ERCC
+           MOVE ALL ' ' TO ERCC
+           .
+
+       TEST-STAT-RESP.
+           IF WS-RESP NOT = '00'
+             DISPLAY 'ERREUR FICHIER RESP ' WS-RESP
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-RCC.
+           IF WS-RCC NOT = '00'
+             DISPLAY 'ERREUR FICHIER RCC ' WS-RCC
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-SQLCODE.
+           IF SQLCODE NOT = 0
+             PERFORM PARAG-ERR
+           END-IF
+           .
+       PARAG-ERR.
+           DISPLAY 'ERREUR DB2 SELECT'
+           DISPLAY 'APPEL DSNTIAR (MISE EN FORME SQLCA)'
+           CALL 'DSNTIAR' USING SQLCA, ERR-MSG, ERR-TXT-LONG
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+              DISPLAY ERR-TXT (I)
+           END-PERFORM
+           STOP RUN.

@@ -0,0 +1,15 @@
+      * TMVT - HOST STRUCTURE FOR TABLE TMVTPROJ (DCLGEN STYLE)
+      * COLUMN ORDER MATCHES THE PHYSICAL COLUMN ORDER OF TMVTPROJ
+       01  DCLTMVTPROJ.
+           05 M-MAT           PIC X(6).
+           05 M-NOM-PRN       PIC X(20).
+           05 M-ADSS          PIC X(18).
+           05 M-CP            PIC 9(5).
+           05 M-VILLE         PIC X(12).
+           05 M-TV            PIC X.
+           05 M-PB            PIC 9(4)V99.
+           05 M-BON-MAL       PIC X.
+           05 M-TAUX          PIC X(2).
+           05 M-CDE-MVT       PIC X.
+           05 M-DT-EFFET      PIC 9(8).
+           05 M-DT-EXPIR      PIC 9(8).
